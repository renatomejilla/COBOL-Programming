@@ -0,0 +1,32 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Reusable date-validity check (including the
+      *>              Feb 29 leap-year rule), shared by WS-DATE01 and
+      *>              WS-INPUT. COPY this text into the PROCEDURE
+      *>              DIVISION, REPLACING DATE-MM, DATE-DD, DATE-YY
+      *>              with the calling program's PIC 99, PIC 99 and
+      *>              PIC 9999 date fields, VALID-FLAG with a PIC X
+      *>              field that receives "Y" or "N", and
+      *>              DAYS-IN-MONTH with a PIC 99 working-storage
+      *>              field owned by the calling program.
+           MOVE "Y" TO VALID-FLAG
+           IF DATE-MM < 1 OR DATE-MM > 12
+               MOVE "N" TO VALID-FLAG
+           ELSE
+               EVALUATE DATE-MM
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO DAYS-IN-MONTH
+                   WHEN 2
+                       IF FUNCTION MOD(DATE-YY, 400) = 0 OR
+                          (FUNCTION MOD(DATE-YY, 4) = 0 AND
+                           FUNCTION MOD(DATE-YY, 100) NOT = 0)
+                           MOVE 29 TO DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+               IF DATE-DD < 1 OR DATE-DD > DAYS-IN-MONTH
+                   MOVE "N" TO VALID-FLAG
+               END-IF
+           END-IF.
