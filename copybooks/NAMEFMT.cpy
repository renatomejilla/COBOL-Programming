@@ -0,0 +1,61 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Reusable name-formatting routine, shared by
+      *>              WS-INPUT, concat.cob and concatenate.cob.
+      *>              COPY this text into the PROCEDURE DIVISION,
+      *>              REPLACING NAME-PART1 and NAME-PART2 with the two
+      *>              alphanumeric fields to trim and join with a
+      *>              single space (pass SPACES as NAME-PART2 to just
+      *>              trim/case NAME-PART1 on its own), NAME-FMT-RESULT
+      *>              with the alphanumeric field to receive the
+      *>              trimmed, joined result (may be the same field as
+      *>              NAME-PART1 to reformat in place), NAME-FMT-CASE
+      *>              with a PIC X field or literal set to "P" (proper
+      *>              case), "U" (upper case), "L" (lower case), or any
+      *>              other value (no case change), and NAME-FMT-IDX,
+      *>              NAME-FMT-LEN, NAME-FMT-PREV, NAME-FMT-TEMP with
+      *>              PIC 99, PIC 99, PIC X and an alphanumeric field at
+      *>              least as wide as NAME-FMT-RESULT, all working-
+      *>              storage fields owned by the calling program.
+      *>              NAME-FMT-TEMP holds the trimmed/joined name while
+      *>              NAME-PART1/NAME-PART2 are still being read, so it
+      *>              must be a field distinct from both of them.
+           MOVE SPACES TO NAME-FMT-TEMP
+           IF FUNCTION TRIM(NAME-PART2) = SPACES
+               MOVE FUNCTION TRIM(NAME-PART1) TO NAME-FMT-TEMP
+           ELSE
+               STRING FUNCTION TRIM(NAME-PART1) DELIMITED BY SIZE
+                      SPACE DELIMITED BY SIZE
+                      FUNCTION TRIM(NAME-PART2) DELIMITED BY SIZE
+                      INTO NAME-FMT-TEMP
+           END-IF
+           MOVE NAME-FMT-TEMP TO NAME-FMT-RESULT
+
+           EVALUATE NAME-FMT-CASE
+               WHEN "U"
+                   MOVE FUNCTION UPPER-CASE(NAME-FMT-RESULT)
+                       TO NAME-FMT-RESULT
+               WHEN "L"
+                   MOVE FUNCTION LOWER-CASE(NAME-FMT-RESULT)
+                       TO NAME-FMT-RESULT
+               WHEN "P"
+                   MOVE FUNCTION LOWER-CASE(NAME-FMT-RESULT)
+                       TO NAME-FMT-RESULT
+                   MOVE FUNCTION LENGTH(NAME-FMT-RESULT)
+                       TO NAME-FMT-LEN
+                   MOVE "Y" TO NAME-FMT-PREV
+                   PERFORM VARYING NAME-FMT-IDX FROM 1 BY 1
+                           UNTIL NAME-FMT-IDX > NAME-FMT-LEN
+                       IF NAME-FMT-RESULT(NAME-FMT-IDX:1) = SPACE
+                           MOVE "Y" TO NAME-FMT-PREV
+                       ELSE
+                           IF NAME-FMT-PREV = "Y"
+                               MOVE FUNCTION UPPER-CASE(
+                                   NAME-FMT-RESULT(NAME-FMT-IDX:1))
+                                   TO NAME-FMT-RESULT(NAME-FMT-IDX:1)
+                           END-IF
+                           MOVE "N" TO NAME-FMT-PREV
+                       END-IF
+                   END-PERFORM
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
