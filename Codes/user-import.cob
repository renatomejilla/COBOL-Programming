@@ -0,0 +1,79 @@
+      *AUTHOR      : Renato D. Mejilla
+      *DATE        : August 8, 2026
+      *DESCRIPTION : Reloads users.dat from the flat sequential
+      *              backup file produced by USER-EXPORT, starting
+      *              from a freshly initialized indexed file.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USER-IMPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT USER-FILE ASSIGN TO "users.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS USER-ID
+        ALTERNATE RECORD KEY IS USER-NAME WITH DUPLICATES
+        FILE STATUS IS FILE-STATUS.
+
+       SELECT BACKUP-FILE ASSIGN TO "users.bak"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BACKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-FILE.
+       01 USER-RECORD.
+           05 USER-ID      PIC 9(5).
+           05 USER-NAME    PIC X(50).
+           05 USER-STATUS  PIC X.
+
+       FD BACKUP-FILE.
+       01 BACKUP-RECORD.
+           05 BACKUP-USER-ID      PIC 9(5).
+           05 BACKUP-USER-NAME    PIC X(50).
+           05 BACKUP-USER-STATUS  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS      PIC XX.
+       01 BACKUP-STATUS    PIC XX.
+       01 WS-IMPORT-COUNT  PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-COUNT  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT BACKUP-FILE
+           IF BACKUP-STATUS NOT = "00"
+               DISPLAY "Cannot open users.bak - nothing to import."
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT USER-FILE
+
+           PERFORM UNTIL BACKUP-STATUS = "10"
+               READ BACKUP-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE BACKUP-USER-ID     TO USER-ID
+                       MOVE BACKUP-USER-NAME   TO USER-NAME
+                       MOVE BACKUP-USER-STATUS TO USER-STATUS
+                       WRITE USER-RECORD INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-IMPORT-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM
+
+           CLOSE USER-FILE
+           CLOSE BACKUP-FILE
+
+           DISPLAY "Imported " WS-IMPORT-COUNT
+               " record(s) into users.dat."
+           IF WS-REJECT-COUNT > 0
+               DISPLAY "Rejected " WS-REJECT-COUNT
+                   " duplicate-key record(s)."
+           END-IF
+           STOP RUN.
