@@ -1,53 +1,71 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. GUESSING-GAME.
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-    01 WS-NUM       PIC 9(2).
-    01 WS-GUESS     PIC 99 VALUE 25.
-    01 WS-ANSWER    PIC X VALUE "N".
-    01 WS-TEMP      PIC X.
-    
-PROCEDURE DIVISION.
-001-MAIN.
-    PERFORM 001-START.
-    PERFORM 002-LOOP.
-    
-001-START.
-    DISPLAY "Enter any number from 1 to 99: " WITH NO ADVANCING.
-    ACCEPT WS-NUM.
-    DISPLAY " ".
-    EXIT. 
-    
-002-LOOP.
-    EVALUATE TRUE
-        WHEN WS-NUM = 25 
-        DISPLAY "Perfect, you got the correct number!"
-    
-        WHEN WS-NUM > 0 AND < 25
-        DISPLAY "Wrong guess, higher please!"
-        DISPLAY " "
-        DISPLAY "Do you want to continue playing? " WITH NO ADVANCING
-        ACCEPT WS-ANSWER
-        MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-TEMP
-        IF WS-TEMP = "Y" THEN
-            GO TO 001-START
-        ELSE
-            DISPLAY "The game is now closing.."
-        EXIT
-        
-        WHEN WS-NUM > 25 AND < 99
-        DISPLAY "Wrong guess, lower please!"
-        DISPLAY " "
-        DISPLAY "Do you want to continue playing? " WITH NO ADVANCING
-        ACCEPT WS-ANSWER
-        MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-TEMP
-        IF WS-TEMP = "Y" THEN
-            GO TO 001-START
-        ELSE
-            DISPLAY "The game is now closing.."
-        EXIT
-        
-    END-EVALUATE
-    EXIT.
-    
-STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GUESSING-GAME.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+    01 WS-NUM            PIC 9(2).
+    01 WS-TARGET         PIC 9(2).
+    01 WS-SEED           PIC 9(4).
+    01 WS-ANSWER         PIC X VALUE "N".
+    01 WS-TEMP           PIC X.
+    01 WS-GUESS-COUNT    PIC 9 VALUE 0.
+    01 WS-MAX-GUESSES    PIC 9 VALUE 7.
+    01 WS-GUESSED-RIGHT  PIC X VALUE "N".
+    01 WS-KEEP-PLAYING   PIC X VALUE "Y".
+    01 WS-ROUNDS-PLAYED  PIC 99 VALUE 0.
+    01 WS-ROUNDS-WON     PIC 99 VALUE 0.
+
+PROCEDURE DIVISION.
+001-MAIN.
+    ACCEPT WS-SEED FROM TIME.
+    MOVE FUNCTION RANDOM(WS-SEED) TO WS-TEMP.
+
+    PERFORM UNTIL WS-KEEP-PLAYING NOT = "Y"
+        PERFORM 001-START-ROUND
+        PERFORM 002-LOOP
+        ADD 1 TO WS-ROUNDS-PLAYED
+        IF WS-GUESSED-RIGHT = "Y"
+            ADD 1 TO WS-ROUNDS-WON
+        END-IF
+        DISPLAY " "
+        DISPLAY "Do you want to play another round? " WITH NO ADVANCING
+        ACCEPT WS-ANSWER
+        MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-TEMP
+        IF WS-TEMP NOT = "Y"
+            MOVE "N" TO WS-KEEP-PLAYING
+        END-IF
+    END-PERFORM.
+
+    DISPLAY " ".
+    DISPLAY "Rounds played: " WS-ROUNDS-PLAYED
+        "  Rounds won: " WS-ROUNDS-WON.
+
+STOP RUN.
+
+001-START-ROUND.
+    COMPUTE WS-TARGET = FUNCTION MOD(
+        FUNCTION RANDOM * 1000000, 99) + 1.
+    MOVE ZERO TO WS-GUESS-COUNT.
+    MOVE "N" TO WS-GUESSED-RIGHT.
+
+002-LOOP.
+    PERFORM UNTIL WS-GUESSED-RIGHT = "Y"
+            OR WS-GUESS-COUNT = WS-MAX-GUESSES
+        DISPLAY "Enter any number from 1 to 99: " WITH NO ADVANCING
+        ACCEPT WS-NUM
+        ADD 1 TO WS-GUESS-COUNT
+        DISPLAY " "
+        EVALUATE TRUE
+            WHEN WS-NUM = WS-TARGET
+                MOVE "Y" TO WS-GUESSED-RIGHT
+                DISPLAY "Perfect, you got the correct number in "
+                    WS-GUESS-COUNT " guess(es)!"
+            WHEN WS-NUM < WS-TARGET
+                DISPLAY "Wrong guess, higher please!"
+            WHEN OTHER
+                DISPLAY "Wrong guess, lower please!"
+        END-EVALUATE
+        IF WS-GUESSED-RIGHT NOT = "Y"
+                AND WS-GUESS-COUNT = WS-MAX-GUESSES
+            DISPLAY "Out of guesses! The number was " WS-TARGET "."
+        END-IF
+    END-PERFORM.
