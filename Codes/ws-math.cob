@@ -1,75 +1,236 @@
-* Author:      Renato D. Mejilla
-* Date:        June 6, 2024
-* Description: A demo of arithmetic computations with user input.
-      
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WS-MATH.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-    01 WS-INPUT1    PIC 99.
-    01 WS-INPUT2    PIC 99.
-    01 WS-ADD       PIC 9(3).
-    01 WS-DIV       PIC 9(3).
-    01 WS-SUB       PIC 9(3).
-    01 WS-MUL       PIC 9(3).
-    01 WS-TOT       PIC ZZZZ9.
-    01 WS-REM       PIC Z9.
-    
-PROCEDURE DIVISION.
-    DISPLAY "Enter a number: " WITH NO ADVANCING.
-    ACCEPT WS-INPUT1.
-    
-    DISPLAY "Enter another number: " WITH NO ADVANCING.
-    ACCEPT WS-INPUT2.
-    
-    COMPUTE WS-ADD = WS-INPUT1 + WS-INPUT2.
-    COMPUTE WS-SUB = WS-INPUT1 - WS-INPUT2.
-    COMPUTE WS-MUL = WS-INPUT1 * WS-INPUT2.
-    DIVIDE WS-INPUT1 BY WS-INPUT2 GIVING WS-DIV REMAINDER WS-REM.
-    COMPUTE WS-TOT = ((WS-MUL * WS-DIV) + WS-ADD - WS-SUB)
-    
-    
-    DISPLAY " ".
-    DISPLAY "Sample of Addition:".
-    DISPLAY WS-INPUT1, " + ", WS-INPUT2 " = ", WS-ADD.
-    DISPLAY " ".
-    
-    DISPLAY "Sample of Subtraction:".
-    DISPLAY WS-INPUT1, " - ", WS-INPUT2, " = ", WS-SUB.
-    DISPLAY " ".
-    
-    DISPLAY "Sample of Multiplication:".
-    DISPLAY WS-INPUT1, ' * ', WS-INPUT2, " = ", WS-MUL.
-    DISPLAY " ".
-       
-    DISPLAY "Sample of Division:".
-    DISPLAY WS-INPUT1, " / ", WS-INPUT2, " = ", WS-DIV, " and remainder is ", WS-REM.
-    DISPLAY " ".
-      
-    DISPLAY "The total is ", WS-TOT.
-    
-STOP RUN.
-
-======================================================
-OUTPUT:
-      
-Enter a number: 74
-Enter another number: 6
- 
-Sample of Addition:
-74 + 06 = 080
- 
-Sample of Subtraction:
-74 - 06 = 068
- 
-Sample of Multiplication:
-74 * 06 = 444
- 
-Sample of Division:
-74 / 06 = 012 and remainder is  2
- 
-The total is  5340
-      
+*> Author:      Renato D. Mejilla
+*> Date:        June 6, 2024
+*> Description: A demo of arithmetic computations with user input.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WS-MATH.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CALC-LOG ASSIGN TO "wsmath.log"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-LOG-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD CALC-LOG.
+    01 CALC-LOG-LINE            PIC X(120).
+
+    WORKING-STORAGE SECTION.
+    01 WS-LOG-STATUS            PIC XX.
+    01 WS-LOG-RECORD.
+        05 LOG-INPUT1           PIC -(6).99.
+        05 FILLER               PIC X(3)  VALUE " , ".
+        05 LOG-INPUT2           PIC -(6).99.
+        05 FILLER               PIC X(3)  VALUE " = ".
+        05 LOG-ADD              PIC -(6).99.
+        05 FILLER               PIC X(3)  VALUE " / ".
+        05 LOG-SUB              PIC -(6).99.
+        05 FILLER               PIC X(3)  VALUE " / ".
+        05 LOG-MUL              PIC -(10).99.
+        05 FILLER               PIC X(3)  VALUE " / ".
+        05 LOG-DIV              PIC -(6).99.
+        05 FILLER               PIC X(3)  VALUE " / ".
+        05 LOG-REM              PIC -(6).99.
+        05 FILLER               PIC X(3)  VALUE " / ".
+        05 LOG-TOT              PIC -(10).99.
+
+    01 WS-MENU-OPTION           PIC 9.
+    01 WS-CONTINUE-LOOP         PIC X VALUE "Y".
+
+    01 WS-INPUT1    PIC S9(5)V99.
+    01 WS-INPUT2    PIC S9(5)V99.
+    01 WS-ADD       PIC S9(6)V99.
+    01 WS-DIV       PIC S9(5)V99.
+    01 WS-SUB       PIC S9(6)V99.
+    01 WS-MUL       PIC S9(10)V99.
+    01 WS-TOT       PIC S9(10)V99.
+    01 WS-REM       PIC S9(5)V99.
+    01 WS-PERCENT-OF     PIC S9(7)V99.
+    01 WS-PERCENT-CHANGE PIC S9(7)V99.
+    01 WS-SAVE-ANSWER    PIC X.
+
+    01 WS-SERIES-VALUE    PIC S9(7)V99.
+    01 WS-SERIES-COUNT    PIC 9(5).
+    01 WS-SERIES-SUM      PIC S9(9)V99.
+    01 WS-SERIES-AVG      PIC S9(7)V99.
+    01 WS-SERIES-MIN      PIC S9(7)V99.
+    01 WS-SERIES-MAX      PIC S9(7)V99.
+    01 WS-SENTINEL        PIC S9(7)V99 VALUE 9999.
+
+PROCEDURE DIVISION.
+001-MAIN.
+    MOVE "Y" TO WS-CONTINUE-LOOP
+    PERFORM UNTIL WS-CONTINUE-LOOP NOT = "Y"
+        DISPLAY " "
+        DISPLAY "1 - Two-Number Arithmetic"
+        DISPLAY "2 - Running Series Statistics"
+        DISPLAY "3 - Exit"
+        DISPLAY "Select Option: " WITH NO ADVANCING
+        ACCEPT WS-MENU-OPTION
+        EVALUATE WS-MENU-OPTION
+            WHEN 1
+                PERFORM TWO-NUMBER-ARITHMETIC
+            WHEN 2
+                PERFORM SERIES-STATISTICS
+            WHEN 3
+                MOVE "N" TO WS-CONTINUE-LOOP
+            WHEN OTHER
+                DISPLAY "Invalid option."
+        END-EVALUATE
+    END-PERFORM
+
+STOP RUN.
+
+TWO-NUMBER-ARITHMETIC.
+    DISPLAY "Enter a number: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT1.
+
+    DISPLAY "Enter another number: " WITH NO ADVANCING.
+    ACCEPT WS-INPUT2.
+
+    COMPUTE WS-ADD = WS-INPUT1 + WS-INPUT2.
+    COMPUTE WS-SUB = WS-INPUT1 - WS-INPUT2.
+    COMPUTE WS-MUL = WS-INPUT1 * WS-INPUT2
+        ON SIZE ERROR
+            DISPLAY "Multiplication result too large to display."
+            MOVE ZERO TO WS-MUL
+    END-COMPUTE.
+
+    IF WS-INPUT2 = 0
+        DISPLAY " "
+        DISPLAY "Sample of Division: cannot divide by zero."
+        MOVE ZERO TO WS-DIV
+        MOVE ZERO TO WS-REM
+        MOVE ZERO TO WS-TOT
+    ELSE
+        DIVIDE WS-INPUT1 BY WS-INPUT2 GIVING WS-DIV REMAINDER WS-REM
+        COMPUTE WS-TOT = ((WS-MUL * WS-DIV) + WS-ADD - WS-SUB)
+            ON SIZE ERROR
+                DISPLAY "Total result too large to display."
+                MOVE ZERO TO WS-TOT
+        END-COMPUTE
+    END-IF
+
+    DISPLAY " ".
+    DISPLAY "Sample of Addition:".
+    DISPLAY WS-INPUT1, " + ", WS-INPUT2, " = ", WS-ADD.
+    DISPLAY " ".
+
+    DISPLAY "Sample of Subtraction:".
+    DISPLAY WS-INPUT1, " - ", WS-INPUT2, " = ", WS-SUB.
+    DISPLAY " ".
+
+    DISPLAY "Sample of Multiplication:".
+    DISPLAY WS-INPUT1, " * ", WS-INPUT2, " = ", WS-MUL.
+    DISPLAY " ".
+
+    IF WS-INPUT2 NOT = 0
+        DISPLAY "Sample of Division:"
+        DISPLAY WS-INPUT1, " / ", WS-INPUT2, " = ", WS-DIV,
+            " and remainder is ", WS-REM
+        DISPLAY " "
+
+        DISPLAY "The total is ", WS-TOT
+        DISPLAY " "
+    END-IF
+
+    IF WS-INPUT1 NOT = 0
+        COMPUTE WS-PERCENT-OF ROUNDED =
+            (WS-INPUT2 / WS-INPUT1) * 100
+        DISPLAY WS-INPUT2, " is ", WS-PERCENT-OF,
+            "% of ", WS-INPUT1
+
+        COMPUTE WS-PERCENT-CHANGE ROUNDED =
+            ((WS-INPUT2 - WS-INPUT1) / WS-INPUT1) * 100
+        DISPLAY "Percent change from ", WS-INPUT1, " to ",
+            WS-INPUT2, " is ", WS-PERCENT-CHANGE, "%"
+        DISPLAY " "
+    ELSE
+        DISPLAY "Cannot compute percentage of zero."
+        DISPLAY " "
+    END-IF
+
+    DISPLAY "Save these results to wsmath.log? (Y/N): "
+        WITH NO ADVANCING.
+    ACCEPT WS-SAVE-ANSWER.
+    IF FUNCTION UPPER-CASE(WS-SAVE-ANSWER) = "Y"
+        PERFORM WRITE-CALC-LOG
+    END-IF.
+
+WRITE-CALC-LOG.
+    OPEN EXTEND CALC-LOG
+    IF WS-LOG-STATUS = "35"
+        OPEN OUTPUT CALC-LOG
+    END-IF
+    MOVE WS-INPUT1 TO LOG-INPUT1
+    MOVE WS-INPUT2 TO LOG-INPUT2
+    MOVE WS-ADD    TO LOG-ADD
+    MOVE WS-SUB    TO LOG-SUB
+    MOVE WS-MUL    TO LOG-MUL
+    MOVE WS-DIV    TO LOG-DIV
+    MOVE WS-REM    TO LOG-REM
+    MOVE WS-TOT    TO LOG-TOT
+    WRITE CALC-LOG-LINE FROM WS-LOG-RECORD
+    CLOSE CALC-LOG
+    DISPLAY "Results appended to wsmath.log.".
+
+SERIES-STATISTICS.
+    MOVE ZERO TO WS-SERIES-COUNT.
+    MOVE ZERO TO WS-SERIES-SUM.
+    MOVE ZERO TO WS-SERIES-MIN.
+    MOVE ZERO TO WS-SERIES-MAX.
+
+    DISPLAY "Enter numbers one at a time. Enter 9999 to stop.".
+    DISPLAY "Value: " WITH NO ADVANCING.
+    ACCEPT WS-SERIES-VALUE.
+
+    PERFORM UNTIL WS-SERIES-VALUE = WS-SENTINEL
+        IF WS-SERIES-COUNT = 0
+            MOVE WS-SERIES-VALUE TO WS-SERIES-MIN
+            MOVE WS-SERIES-VALUE TO WS-SERIES-MAX
+        ELSE
+            IF WS-SERIES-VALUE < WS-SERIES-MIN
+                MOVE WS-SERIES-VALUE TO WS-SERIES-MIN
+            END-IF
+            IF WS-SERIES-VALUE > WS-SERIES-MAX
+                MOVE WS-SERIES-VALUE TO WS-SERIES-MAX
+            END-IF
+        END-IF
+        ADD 1 TO WS-SERIES-COUNT
+        ADD WS-SERIES-VALUE TO WS-SERIES-SUM
+        DISPLAY "Value: " WITH NO ADVANCING
+        ACCEPT WS-SERIES-VALUE
+    END-PERFORM
+
+    IF WS-SERIES-COUNT = 0
+        DISPLAY "No values entered."
+    ELSE
+        COMPUTE WS-SERIES-AVG ROUNDED =
+            WS-SERIES-SUM / WS-SERIES-COUNT
+        DISPLAY " "
+        DISPLAY "Count   : " WS-SERIES-COUNT
+        DISPLAY "Sum     : " WS-SERIES-SUM
+        DISPLAY "Average : " WS-SERIES-AVG
+        DISPLAY "Minimum : " WS-SERIES-MIN
+        DISPLAY "Maximum : " WS-SERIES-MAX
+    END-IF.
+
+*> ======================================================
+*> OUTPUT
+*>
+*> Enter a number: 74
+*> Enter another number: 6
+*>
+*> Sample of Addition:
+*> 00074.00 + 00006.00 = 0000080.00
+*>
+*> Sample of Subtraction:
+*> 00074.00 - 00006.00 = 0000068.00
+*>
+*> Sample of Multiplication:
+*> 00074.00 * 00006.00 = 000000444.00
+*>
+*> Sample of Division:
+*> 00074.00 / 00006.00 = 00012.33 and remainder is 00000.00
