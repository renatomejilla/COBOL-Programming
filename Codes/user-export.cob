@@ -0,0 +1,72 @@
+      *AUTHOR      : Renato D. Mejilla
+      *DATE        : August 8, 2026
+      *DESCRIPTION : Unloads every USER-RECORD from users.dat (as
+      *              maintained by INDEXED-FILE-DEMO) into a flat
+      *              sequential backup file. Pair this with
+      *              USER-IMPORT to reload users.dat from the backup.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USER-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT USER-FILE ASSIGN TO "users.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS USER-ID
+        ALTERNATE RECORD KEY IS USER-NAME WITH DUPLICATES
+        FILE STATUS IS FILE-STATUS.
+
+       SELECT BACKUP-FILE ASSIGN TO "users.bak"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BACKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-FILE.
+       01 USER-RECORD.
+           05 USER-ID      PIC 9(5).
+           05 USER-NAME    PIC X(50).
+           05 USER-STATUS  PIC X.
+
+       FD BACKUP-FILE.
+       01 BACKUP-RECORD.
+           05 BACKUP-USER-ID      PIC 9(5).
+           05 BACKUP-USER-NAME    PIC X(50).
+           05 BACKUP-USER-STATUS  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS      PIC XX.
+       01 BACKUP-STATUS    PIC XX.
+       01 WS-EXPORT-COUNT  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT USER-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Cannot open users.dat - nothing to export."
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT BACKUP-FILE
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ USER-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE USER-ID     TO BACKUP-USER-ID
+                       MOVE USER-NAME   TO BACKUP-USER-NAME
+                       MOVE USER-STATUS TO BACKUP-USER-STATUS
+                       WRITE BACKUP-RECORD
+                       ADD 1 TO WS-EXPORT-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE USER-FILE
+           CLOSE BACKUP-FILE
+
+           DISPLAY "Exported " WS-EXPORT-COUNT
+               " record(s) to users.bak."
+           STOP RUN.
