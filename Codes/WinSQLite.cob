@@ -31,60 +31,265 @@ Here is a sample COBOL program that integrates with SQLite:
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+           SELECT SQL-ERROR-LOG ASSIGN TO "sqlerror.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERR-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SQL-ERROR-LOG.
+       01  ERR-LOG-RECORD.
+           05  ERR-LOG-TIMESTAMP   PIC X(21).
+           05  FILLER              PIC X VALUE SPACE.
+           05  ERR-LOG-SQLCODE     PIC -(9).
+           05  FILLER              PIC X VALUE SPACE.
+           05  ERR-LOG-STATEMENT   PIC X(256).
+           05  FILLER              PIC X VALUE SPACE.
+           05  ERR-LOG-MESSAGE     PIC X(70).
+
        WORKING-STORAGE SECTION.
        01  SQL-CA.
            05  SQLCODE        PIC S9(9) COMP-5.
            05  SQLERRM        PIC X(70).
        01  DB-CONNECTION     PIC X(100).
        01  DB-STATEMENT      PIC X(256).
-       
+       01  ERR-LOG-STATUS    PIC XX.
+       01  WS-CONNECT-TRIES  PIC 9 VALUE 0.
+       01  WS-CONNECT-MAX    PIC 9 VALUE 3.
+       01  WS-CONNECT-OK     PIC X VALUE "N".
+       01  WS-SLEEP-SECONDS  PIC 9(4) VALUE 1.
+       01  WS-MENU-OPTION    PIC 9.
+       01  WS-CONTINUE-LOOP  PIC X VALUE "Y".
+       01  WS-IN-EMP-ID      PIC 9(6).
+       01  WS-IN-FIRST-NAME  PIC X(15).
+       01  WS-IN-LAST-NAME   PIC X(15).
+       01  WS-IN-ADDRESS     PIC X(30).
+       01  WS-IN-PHONE       PIC X(11).
+       01  WS-IN-LOCATION    PIC X(15).
+       01  WS-IN-DOB         PIC X(8).
+       01  OUT-EMP-ID        PIC 9(6).
+       01  OUT-FIRST-NAME    PIC X(15).
+       01  OUT-LAST-NAME     PIC X(15).
+       01  OUT-ADDRESS       PIC X(30).
+       01  OUT-PHONE         PIC X(11).
+       01  OUT-LOCATION      PIC X(15).
+       01  OUT-DOB           PIC X(8).
+
        PROCEDURE DIVISION.
        MAIN-SECTION.
            DISPLAY "Connecting to SQLite Database".
            MOVE "DSN=SQLiteDSN" TO DB-CONNECTION.
-           EXEC SQL CONNECT TO :DB-CONNECTION END-EXEC.
-           IF SQLCODE NOT = 0
-              DISPLAY "Error connecting to database: " SQLERRM
-              STOP RUN
+           OPEN EXTEND SQL-ERROR-LOG.
+           IF ERR-LOG-STATUS = "35"
+               OPEN OUTPUT SQL-ERROR-LOG
            END-IF.
-           
+
+           MOVE "N" TO WS-CONNECT-OK.
+           PERFORM UNTIL WS-CONNECT-OK = "Y"
+                   OR WS-CONNECT-TRIES >= WS-CONNECT-MAX
+               EXEC SQL CONNECT TO :DB-CONNECTION END-EXEC
+               IF SQLCODE = 0
+                   MOVE "Y" TO WS-CONNECT-OK
+               ELSE
+                   ADD 1 TO WS-CONNECT-TRIES
+                   MOVE "EXEC SQL CONNECT" TO DB-STATEMENT
+                   PERFORM LOG-SQL-ERROR
+                   DISPLAY "Connect attempt " WS-CONNECT-TRIES
+                       " failed, retrying: " SQLERRM
+                   PERFORM WAIT-ONE-SECOND
+               END-IF
+           END-PERFORM.
+           IF WS-CONNECT-OK NOT = "Y"
+               DISPLAY "Error connecting to database after "
+                   WS-CONNECT-MAX " attempts: " SQLERRM
+               CLOSE SQL-ERROR-LOG
+               STOP RUN
+           END-IF.
+
            DISPLAY "Creating Employee Table if not exists".
-           MOVE "CREATE TABLE IF NOT EXISTS employee (" 
-                "emp_id INTEGER PRIMARY KEY, "
-                "first_name TEXT NOT NULL, "
-                "last_name TEXT NOT NULL, "
-                "address TEXT NOT NULL);" 
-                TO DB-STATEMENT.
+           MOVE SPACES TO DB-STATEMENT.
+           STRING "CREATE TABLE IF NOT EXISTS employee ("
+                  DELIMITED BY SIZE
+                  "emp_id INTEGER PRIMARY KEY, " DELIMITED BY SIZE
+                  "first_name TEXT NOT NULL, " DELIMITED BY SIZE
+                  "last_name TEXT NOT NULL, " DELIMITED BY SIZE
+                  "address TEXT NOT NULL, " DELIMITED BY SIZE
+                  "phone TEXT, " DELIMITED BY SIZE
+                  "location TEXT, " DELIMITED BY SIZE
+                  "dob TEXT);" DELIMITED BY SIZE
+                  INTO DB-STATEMENT.
            EXEC SQL EXECUTE IMMEDIATE :DB-STATEMENT END-EXEC.
            IF SQLCODE NOT = 0
+              PERFORM LOG-SQL-ERROR
               DISPLAY "Error creating table: " SQLERRM
+              CLOSE SQL-ERROR-LOG
               STOP RUN
            END-IF.
-           
-           DISPLAY "Inserting Data into Employee Table".
-           MOVE "INSERT INTO employee (emp_id, first_name, last_name, address) "
-                "VALUES (1, 'John', 'Doe', '123 Main St');"
-                TO DB-STATEMENT.
-           EXEC SQL EXECUTE IMMEDIATE :DB-STATEMENT END-EXEC.
-           IF SQLCODE NOT = 0
-              DISPLAY "Error inserting data: " SQLERRM
-              STOP RUN
-           END-IF.
-           
-           DISPLAY "Data inserted successfully".
-           
+
+           MOVE "Y" TO WS-CONTINUE-LOOP.
+           PERFORM UNTIL WS-CONTINUE-LOOP NOT = "Y"
+               DISPLAY " "
+               DISPLAY "1 - Insert Employee"
+               DISPLAY "2 - Query Employee by ID"
+               DISPLAY "3 - Update Employee"
+               DISPLAY "4 - Delete Employee"
+               DISPLAY "5 - Exit"
+               DISPLAY "Select Option: " WITH NO ADVANCING
+               ACCEPT WS-MENU-OPTION
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1
+                       PERFORM INSERT-EMPLOYEE
+                   WHEN 2
+                       PERFORM QUERY-EMPLOYEE
+                   WHEN 3
+                       PERFORM UPDATE-EMPLOYEE
+                   WHEN 4
+                       PERFORM DELETE-EMPLOYEE
+                   WHEN 5
+                       MOVE "N" TO WS-CONTINUE-LOOP
+                   WHEN OTHER
+                       DISPLAY "Invalid option."
+               END-EVALUATE
+           END-PERFORM.
+
            DISPLAY "Disconnecting from Database".
            EXEC SQL DISCONNECT END-EXEC.
            IF SQLCODE NOT = 0
+              MOVE "EXEC SQL DISCONNECT" TO DB-STATEMENT
+              PERFORM LOG-SQL-ERROR
               DISPLAY "Error disconnecting: " SQLERRM
+              CLOSE SQL-ERROR-LOG
               STOP RUN
            END-IF.
-           
+
+           CLOSE SQL-ERROR-LOG.
            DISPLAY "Program finished successfully".
            STOP RUN.
 
+       INSERT-EMPLOYEE.
+           DISPLAY "Employee ID: " WITH NO ADVANCING.
+           ACCEPT WS-IN-EMP-ID.
+           DISPLAY "First Name: " WITH NO ADVANCING.
+           ACCEPT WS-IN-FIRST-NAME.
+           DISPLAY "Last Name: " WITH NO ADVANCING.
+           ACCEPT WS-IN-LAST-NAME.
+           DISPLAY "Address: " WITH NO ADVANCING.
+           ACCEPT WS-IN-ADDRESS.
+           DISPLAY "Phone: " WITH NO ADVANCING.
+           ACCEPT WS-IN-PHONE.
+           DISPLAY "Location: " WITH NO ADVANCING.
+           ACCEPT WS-IN-LOCATION.
+           DISPLAY "Date of Birth (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-IN-DOB.
+
+           MOVE SPACES TO DB-STATEMENT.
+           STRING "INSERT INTO employee (emp_id, first_name, "
+                  "last_name, address, phone, location, dob) "
+                  "VALUES (?, ?, ?, ?, ?, ?, ?);" DELIMITED BY SIZE
+                  INTO DB-STATEMENT.
+
+           EXEC SQL PREPARE INS-STMT FROM :DB-STATEMENT END-EXEC.
+           EXEC SQL EXECUTE INS-STMT USING :WS-IN-EMP-ID,
+               :WS-IN-FIRST-NAME, :WS-IN-LAST-NAME, :WS-IN-ADDRESS,
+               :WS-IN-PHONE, :WS-IN-LOCATION, :WS-IN-DOB
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM LOG-SQL-ERROR
+              DISPLAY "Error inserting data: " SQLERRM
+           ELSE
+              DISPLAY "Employee inserted successfully."
+           END-IF.
+
+       QUERY-EMPLOYEE.
+           DISPLAY "Employee ID to query: " WITH NO ADVANCING.
+           ACCEPT WS-IN-EMP-ID.
+
+           MOVE SPACES TO DB-STATEMENT.
+           STRING "SELECT emp_id, first_name, last_name, address, "
+                  "phone, location, dob FROM employee WHERE "
+                  "emp_id = " DELIMITED BY SIZE
+                  WS-IN-EMP-ID DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  INTO DB-STATEMENT.
+
+           EXEC SQL PREPARE QUERY-STMT FROM :DB-STATEMENT END-EXEC.
+           EXEC SQL DECLARE EMP-CURSOR CURSOR FOR QUERY-STMT
+           END-EXEC.
+           EXEC SQL OPEN EMP-CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM LOG-SQL-ERROR
+              DISPLAY "Error running query: " SQLERRM
+           ELSE
+              EXEC SQL
+                  FETCH EMP-CURSOR INTO :OUT-EMP-ID, :OUT-FIRST-NAME,
+                      :OUT-LAST-NAME, :OUT-ADDRESS, :OUT-PHONE,
+                      :OUT-LOCATION, :OUT-DOB
+              END-EXEC
+              IF SQLCODE = 0
+                  DISPLAY "Emp ID   : " OUT-EMP-ID
+                  DISPLAY "Name     : " OUT-FIRST-NAME " "
+                      OUT-LAST-NAME
+                  DISPLAY "Address  : " OUT-ADDRESS
+                  DISPLAY "Phone    : " OUT-PHONE
+                  DISPLAY "Location : " OUT-LOCATION
+                  DISPLAY "DOB      : " OUT-DOB
+              ELSE
+                  DISPLAY "No employee found with that ID."
+              END-IF
+              EXEC SQL CLOSE EMP-CURSOR END-EXEC
+           END-IF.
+
+       UPDATE-EMPLOYEE.
+           DISPLAY "Employee ID to update: " WITH NO ADVANCING.
+           ACCEPT WS-IN-EMP-ID.
+           DISPLAY "New Address: " WITH NO ADVANCING.
+           ACCEPT WS-IN-ADDRESS.
+
+           MOVE SPACES TO DB-STATEMENT.
+           STRING "UPDATE employee SET address = ? WHERE emp_id = ?;"
+                  DELIMITED BY SIZE
+                  INTO DB-STATEMENT.
+
+           EXEC SQL PREPARE UPD-STMT FROM :DB-STATEMENT END-EXEC.
+           EXEC SQL EXECUTE UPD-STMT
+               USING :WS-IN-ADDRESS, :WS-IN-EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM LOG-SQL-ERROR
+              DISPLAY "Error updating employee: " SQLERRM
+           ELSE
+              DISPLAY "Employee updated successfully."
+           END-IF.
+
+       DELETE-EMPLOYEE.
+           DISPLAY "Employee ID to delete: " WITH NO ADVANCING.
+           ACCEPT WS-IN-EMP-ID.
+
+           MOVE SPACES TO DB-STATEMENT.
+           STRING "DELETE FROM employee WHERE emp_id = "
+                  DELIMITED BY SIZE
+                  WS-IN-EMP-ID DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  INTO DB-STATEMENT.
+
+           EXEC SQL EXECUTE IMMEDIATE :DB-STATEMENT END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM LOG-SQL-ERROR
+              DISPLAY "Error deleting employee: " SQLERRM
+           ELSE
+              DISPLAY "Employee deleted successfully."
+           END-IF.
+
+       WAIT-ONE-SECOND.
+           CALL "C$SLEEP" USING WS-SLEEP-SECONDS.
+
+       LOG-SQL-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO ERR-LOG-TIMESTAMP.
+           MOVE SQLCODE TO ERR-LOG-SQLCODE.
+           MOVE DB-STATEMENT TO ERR-LOG-STATEMENT.
+           MOVE SQLERRM TO ERR-LOG-MESSAGE.
+           WRITE ERR-LOG-RECORD.
+
 Steps to Compile and Run
 
 Compile the COBOL Program:
