@@ -0,0 +1,136 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     WS-EMP-ROSTER.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT EMPLOYEE-MASTER ASSIGN TO "employee.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EMP-ID
+            FILE STATUS IS WS-EMP-FILE-STATUS.
+
+        SELECT REPORT-FILE ASSIGN TO "employee.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD EMPLOYEE-MASTER.
+    01 EMPLOYEE-RECORD.
+        05 EMP-ID        PIC 9(6).
+        05 EMP-NAME      PIC X(15).
+        05 EMP-SURNAME   PIC X(15).
+        05 EMP-PHONE     PIC X(11).
+        05 EMP-LOCATION  PIC X(15).
+        05 EMP-DOB.
+            10 EMP-DOB-MM  PIC 99.
+            10 EMP-DOB-DD  PIC 99.
+            10 EMP-DOB-YY  PIC 9999.
+
+    FD REPORT-FILE.
+    01 REPORT-LINE       PIC X(80).
+
+    WORKING-STORAGE SECTION.
+    01 WS-EMP-FILE-STATUS   PIC XX.
+    01 WS-REPORT-STATUS     PIC XX.
+    01 WS-RPT-PAGE          PIC 999.
+    01 WS-RPT-LINE-COUNT    PIC 999.
+    01 WS-RPT-TOTAL         PIC 9(5).
+
+    01 RPT-TITLE-LINE.
+        05 FILLER          PIC X(26) VALUE "EMPLOYEE ROSTER".
+        05 FILLER          PIC X(12) VALUE SPACES.
+        05 FILLER          PIC X(6)  VALUE "Page: ".
+        05 RPT-PAGE-NO     PIC ZZ9.
+
+    01 RPT-COLUMN-HEADING.
+        05 WS-HEADING-ID    PIC X(6)     VALUE "EMP-ID".
+        05 WS-FILLER1       PIC X        VALUE SPACE.
+        05 WS-HEADING-NAME  PIC X(10)    VALUE "FIRST NAME".
+        05 WS-FILLER2       PIC X(6)     VALUE SPACES.
+        05 WS-HEADING-SUR   PIC X(7)     VALUE "SURNAME".
+        05 WS-FILLER3       PIC X(9)     VALUE SPACES.
+        05 WS-HEADING-PH    PIC X(7)     VALUE "PHONE #".
+        05 WS-FILLER4       PIC X(5)     VALUE SPACES.
+        05 WS-HEADING-LOC   PIC X(8)     VALUE "LOCATION".
+        05 WS-FILLER5       PIC X(8)     VALUE SPACES.
+        05 WS-HEADING-DOB   PIC X(3)     VALUE "DOB".
+
+    01 RPT-DETAIL-LINE.
+        05 DATA-EMP-ID        PIC 9(6).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-EMP-NAME      PIC X(15).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-EMP-SURNAME   PIC X(15).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-PHONE         PIC X(11).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-LOCATION      PIC X(15).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-DOB.
+            10 WS-DATA-MM     PIC 99.
+            10 FILLER         PIC X      VALUE "-".
+            10 WS-DATA-DD     PIC 99.
+            10 FILLER         PIC X      VALUE "-".
+            10 WS-DATA-YY     PIC 9999.
+
+    01 RPT-FOOTER-LINE.
+        05 FILLER             PIC X(18) VALUE "Total Headcount: ".
+        05 RPT-FOOTER-COUNT   PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+001-MAIN.
+    OPEN INPUT EMPLOYEE-MASTER.
+    IF WS-EMP-FILE-STATUS NOT = "00"
+        DISPLAY "employee.dat not found - add employees first "
+            "using WS-INPUT."
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT REPORT-FILE.
+    MOVE ZERO TO WS-RPT-PAGE.
+    MOVE ZERO TO WS-RPT-TOTAL.
+    MOVE 50 TO WS-RPT-LINE-COUNT.
+
+    PERFORM UNTIL WS-EMP-FILE-STATUS = "10"
+        READ EMPLOYEE-MASTER NEXT RECORD
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                IF WS-RPT-LINE-COUNT >= 50
+                    PERFORM WRITE-REPORT-HEADER
+                END-IF
+                MOVE EMP-ID        TO DATA-EMP-ID
+                MOVE EMP-NAME      TO DATA-EMP-NAME
+                MOVE EMP-SURNAME   TO DATA-EMP-SURNAME
+                MOVE EMP-PHONE     TO DATA-PHONE
+                MOVE EMP-LOCATION  TO DATA-LOCATION
+                MOVE EMP-DOB-MM    TO WS-DATA-MM
+                MOVE EMP-DOB-DD    TO WS-DATA-DD
+                MOVE EMP-DOB-YY    TO WS-DATA-YY
+                WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                ADD 1 TO WS-RPT-LINE-COUNT
+                ADD 1 TO WS-RPT-TOTAL
+        END-READ
+    END-PERFORM.
+
+    MOVE WS-RPT-TOTAL TO RPT-FOOTER-COUNT.
+    WRITE REPORT-LINE FROM RPT-FOOTER-LINE.
+    CLOSE EMPLOYEE-MASTER.
+    CLOSE REPORT-FILE.
+
+    DISPLAY "Report written to employee.rpt - "
+        WS-RPT-TOTAL " employee(s) listed."
+STOP RUN.
+
+WRITE-REPORT-HEADER.
+    ADD 1 TO WS-RPT-PAGE.
+    MOVE WS-RPT-PAGE TO RPT-PAGE-NO.
+    IF WS-RPT-PAGE > 1
+        MOVE SPACES TO REPORT-LINE
+        WRITE REPORT-LINE
+    END-IF.
+    WRITE REPORT-LINE FROM RPT-TITLE-LINE.
+    WRITE REPORT-LINE FROM RPT-COLUMN-HEADING.
+    MOVE ZERO TO WS-RPT-LINE-COUNT.
