@@ -0,0 +1,105 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     WS-EMP-INQUIRY.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT EMPLOYEE-MASTER ASSIGN TO "employee.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EMP-ID
+            FILE STATUS IS WS-EMP-FILE-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD EMPLOYEE-MASTER.
+    01 EMPLOYEE-RECORD.
+        05 EMP-ID        PIC 9(6).
+        05 EMP-NAME      PIC X(15).
+        05 EMP-SURNAME   PIC X(15).
+        05 EMP-PHONE     PIC X(11).
+        05 EMP-LOCATION  PIC X(15).
+        05 EMP-DOB.
+            10 EMP-DOB-MM  PIC 99.
+            10 EMP-DOB-DD  PIC 99.
+            10 EMP-DOB-YY  PIC 9999.
+
+    WORKING-STORAGE SECTION.
+    01 WS-EMP-FILE-STATUS   PIC XX.
+    01 WS-LOOKUP-ID         PIC 9(6).
+    01 WS-CONTINUE-ENTRY    PIC X VALUE "Y".
+    01 WS-CONTINUE-ANSWER   PIC X.
+    01 WS-HEADING.
+        05 WS-HEADING-ID    PIC X(6)     VALUE "EMP-ID".
+        05 WS-FILLER        PIC X        VALUE SPACE.
+        05 WS-HEADING-NAME  PIC X(10)    VALUE "FIRST NAME".
+        05 WS-FILLER        PIC X(6)     VALUE SPACES.
+        05 WS-HEADING-SUR   PIC X(7)     VALUE "SURNAME".
+        05 WS-FILLER        PIC X(9)     VALUE SPACES.
+        05 WS-HEADING-PH    PIC X(7)     VALUE "PHONE #".
+        05 WS-FILLER        PIC X(5)     VALUE SPACES.
+        05 WS-HEADING-LOC   PIC X(8)     VALUE "LOCATION".
+        05 WS-FILLER        PIC X(8)     VALUE SPACES.
+        05 WS-HEADING-DOB   PIC X(3)     VALUE "DOB".
+    01 WS-DATA.
+        05 DATA-EMP-ID        PIC 9(6).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-EMP-NAME      PIC X(15).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-EMP-SURNAME   PIC X(15).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-PHONE         PIC X(11).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-LOCATION      PIC X(15).
+        05 FILLER             PIC X      VALUE SPACE.
+        05 DATA-DOB.
+            10 WS-DATA-MM     PIC 99.
+            10 FILLER         PIC X      VALUE "-".
+            10 WS-DATA-DD     PIC 99.
+            10 FILLER         PIC X      VALUE "-".
+            10 WS-DATE-YY     PIC 9999.
+
+PROCEDURE DIVISION.
+001-MAIN.
+    OPEN INPUT EMPLOYEE-MASTER.
+    IF WS-EMP-FILE-STATUS NOT = "00"
+        DISPLAY "employee.dat not found - add employees first "
+            "using WS-INPUT."
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL WS-CONTINUE-ENTRY NOT = "Y"
+        PERFORM LOOKUP-EMPLOYEE
+        DISPLAY "Look up another employee? (Y/N): "
+            WITH NO ADVANCING
+        ACCEPT WS-CONTINUE-ANSWER
+        MOVE FUNCTION UPPER-CASE(WS-CONTINUE-ANSWER)
+            TO WS-CONTINUE-ENTRY
+    END-PERFORM.
+
+    CLOSE EMPLOYEE-MASTER.
+STOP RUN.
+
+LOOKUP-EMPLOYEE.
+    DISPLAY "Enter Employee ID to look up: " WITH NO ADVANCING.
+    ACCEPT WS-LOOKUP-ID.
+    MOVE WS-LOOKUP-ID TO EMP-ID.
+
+    READ EMPLOYEE-MASTER INVALID KEY
+        DISPLAY "Employee not found."
+    NOT INVALID KEY
+        MOVE EMP-ID        TO DATA-EMP-ID
+        MOVE EMP-NAME      TO DATA-EMP-NAME
+        MOVE EMP-SURNAME   TO DATA-EMP-SURNAME
+        MOVE EMP-PHONE     TO DATA-PHONE
+        MOVE EMP-LOCATION  TO DATA-LOCATION
+        MOVE EMP-DOB-MM    TO WS-DATA-MM
+        MOVE EMP-DOB-DD    TO WS-DATA-DD
+        MOVE EMP-DOB-YY    TO WS-DATE-YY
+
+        DISPLAY " "
+        DISPLAY "**********************************"
+        DISPLAY WS-HEADING
+        DISPLAY "**********************************"
+        DISPLAY WS-DATA
+    END-READ.
