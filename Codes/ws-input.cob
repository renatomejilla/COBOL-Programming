@@ -2,9 +2,51 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.     WS-INPUT.
 
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT EMPLOYEE-MASTER ASSIGN TO "employee.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EMP-ID
+            FILE STATUS IS WS-EMP-FILE-STATUS.
 
 DATA DIVISION.
+    FILE SECTION.
+    FD EMPLOYEE-MASTER.
+    01 EMPLOYEE-RECORD.
+        05 EMP-ID        PIC 9(6).
+        05 EMP-NAME      PIC X(15).
+        05 EMP-SURNAME   PIC X(15).
+        05 EMP-PHONE     PIC X(11).
+        05 EMP-LOCATION  PIC X(15).
+        05 EMP-DOB.
+            10 EMP-DOB-MM  PIC 99.
+            10 EMP-DOB-DD  PIC 99.
+            10 EMP-DOB-YY  PIC 9999.
+
     WORKING-STORAGE SECTION.
+    01 WS-EMP-FILE-STATUS   PIC XX.
+    01 WS-DOB-VALID         PIC X.
+    01 WS-DAYS-IN-MONTH     PIC 99.
+    01 WS-PHONE-VALID       PIC X.
+    01 WS-CONTINUE-ENTRY    PIC X VALUE "Y".
+    01 WS-CONTINUE-ANSWER   PIC X.
+    01 WS-BATCH-COUNT       PIC 9(5).
+    01 WS-TODAY.
+        05 WS-TODAY-YY       PIC 9999.
+        05 WS-TODAY-MM       PIC 99.
+        05 WS-TODAY-DD       PIC 99.
+    01 WS-AGE                PIC 999.
+    01 WS-LOC-TABLE-IDX      PIC 99.
+    01 WS-LOC-FOUND          PIC X.
+    01 WS-LOCATION-TABLE.
+        05 FILLER PIC X(15) VALUE "MANILA".
+        05 FILLER PIC X(15) VALUE "QUEZON CITY".
+        05 FILLER PIC X(15) VALUE "CEBU".
+        05 FILLER PIC X(15) VALUE "DAVAO".
+        05 FILLER PIC X(15) VALUE "MAKATI".
+    01 WS-LOCATION-ENTRIES REDEFINES WS-LOCATION-TABLE.
+        05 WS-LOC-ENTRY OCCURS 5 TIMES PIC X(15).
     01 WS-EMP-REC.
         05 WS-EMP-ID        PIC 9(6)     VALUE ZEROES.
         05 WS-EMP-NAME      PIC X(15).
@@ -16,6 +58,10 @@ DATA DIVISION.
             10 WS-DOB-DD    PIC 99.
             10 WS-DOB-YY    PIC 9999.
     01 WS-TRIM              PIC X(30).
+    01 WS-FMT-IDX            PIC 99.
+    01 WS-FMT-LEN            PIC 99.
+    01 WS-FMT-PREV           PIC X.
+    01 WS-FMT-TEMP           PIC X(15).
     01 WS-HEADING.
         05 WS-HEADING-ID    PIC X(6)     VALUE "EMP-ID".
         05 WS-FILLER        PIC X        VALUE SPACE.
@@ -49,6 +95,31 @@ DATA DIVISION.
             
 PROCEDURE DIVISION.
 001-MAIN.
+    OPEN I-O EMPLOYEE-MASTER.
+    IF WS-EMP-FILE-STATUS = "35"
+        OPEN OUTPUT EMPLOYEE-MASTER
+        CLOSE EMPLOYEE-MASTER
+        OPEN I-O EMPLOYEE-MASTER
+    END-IF.
+
+    MOVE "Y" TO WS-CONTINUE-ENTRY.
+    MOVE ZERO TO WS-BATCH-COUNT.
+    PERFORM UNTIL WS-CONTINUE-ENTRY NOT = "Y"
+        PERFORM PROCESS-ONE-EMPLOYEE
+        ADD 1 TO WS-BATCH-COUNT
+        DISPLAY "Add another employee? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-CONTINUE-ANSWER
+        MOVE FUNCTION UPPER-CASE(WS-CONTINUE-ANSWER)
+            TO WS-CONTINUE-ENTRY
+    END-PERFORM.
+
+    CLOSE EMPLOYEE-MASTER.
+    DISPLAY " ".
+    DISPLAY "Session complete. " WS-BATCH-COUNT
+        " employee record(s) entered."
+STOP RUN.
+
+PROCESS-ONE-EMPLOYEE.
     DISPLAY "Employee ID: " WITH NO ADVANCING.
     ACCEPT WS-EMP-ID.
     
@@ -57,27 +128,85 @@ PROCEDURE DIVISION.
     
     DISPLAY "Employee Surname: " WITH NO ADVANCING.
     ACCEPT WS-EMP-SURNAME.
-    
-    DISPLAY "Phone Number : " WITH NO ADVANCING.
-    ACCEPT WS-PHONE.
-    
-    DISPLAY "Current Location: " WITH NO ADVANCING.
-    ACCEPT WS-LOCATION.
-    
-    DISPLAY "Date of Birth (MMDDYYYY): " WITH NO ADVANCING.
-    ACCEPT WS-DOB.
-    
+
+    COPY NAMEFMT REPLACING NAME-PART1 BY WS-EMP-NAME
+                            NAME-PART2 BY SPACES
+                            NAME-FMT-RESULT BY WS-EMP-NAME
+                            NAME-FMT-CASE BY "P"
+                            NAME-FMT-IDX BY WS-FMT-IDX
+                            NAME-FMT-LEN BY WS-FMT-LEN
+                            NAME-FMT-PREV BY WS-FMT-PREV
+                            NAME-FMT-TEMP BY WS-FMT-TEMP.
+    COPY NAMEFMT REPLACING NAME-PART1 BY WS-EMP-SURNAME
+                            NAME-PART2 BY SPACES
+                            NAME-FMT-RESULT BY WS-EMP-SURNAME
+                            NAME-FMT-CASE BY "P"
+                            NAME-FMT-IDX BY WS-FMT-IDX
+                            NAME-FMT-LEN BY WS-FMT-LEN
+                            NAME-FMT-PREV BY WS-FMT-PREV
+                            NAME-FMT-TEMP BY WS-FMT-TEMP.
+
+    MOVE "N" TO WS-PHONE-VALID.
+    PERFORM UNTIL WS-PHONE-VALID = "Y"
+        DISPLAY "Phone Number : " WITH NO ADVANCING
+        ACCEPT WS-PHONE
+        IF WS-PHONE IS NUMERIC
+            MOVE "Y" TO WS-PHONE-VALID
+        ELSE
+            DISPLAY "Phone number must be exactly 11 digits."
+        END-IF
+    END-PERFORM.
+
+
+    MOVE "N" TO WS-LOC-FOUND.
+    PERFORM UNTIL WS-LOC-FOUND = "Y"
+        DISPLAY "Current Location: " WITH NO ADVANCING
+        ACCEPT WS-LOCATION
+        PERFORM VALIDATE-LOCATION
+        IF WS-LOC-FOUND NOT = "Y"
+            DISPLAY "Unrecognized branch location. "
+                "Please enter one of the approved branch codes."
+        END-IF
+    END-PERFORM.
+
+    MOVE "N" TO WS-DOB-VALID.
+    PERFORM UNTIL WS-DOB-VALID = "Y"
+        DISPLAY "Date of Birth (MMDDYYYY): " WITH NO ADVANCING
+        ACCEPT WS-DOB
+        PERFORM VALIDATE-DOB
+    END-PERFORM.
+
+    PERFORM CALCULATE-AGE.
+
     MOVE WS-EMP-ID      TO DATA-EMP-ID.
     MOVE WS-EMP-NAME    TO DATA-EMP-NAME.
     MOVE WS-EMP-SURNAME TO DATA-EMP-SURNAME.
     MOVE WS-PHONE       TO DATA-PHONE. 
     MOVE WS-LOCATION    TO DATA-LOCATION.
     MOVE WS-DOB         TO DATA-DOB.
-    
-    STRING WS-EMP-NAME DELIMITED BY ' '
-           ' ' DELIMITED BY SIZE
-           INTO WS-TRIM.
-           
+
+    MOVE WS-EMP-ID      TO EMP-ID.
+    MOVE WS-EMP-NAME    TO EMP-NAME.
+    MOVE WS-EMP-SURNAME TO EMP-SURNAME.
+    MOVE WS-PHONE       TO EMP-PHONE.
+    MOVE WS-LOCATION    TO EMP-LOCATION.
+    MOVE WS-DOB         TO EMP-DOB.
+
+    WRITE EMPLOYEE-RECORD INVALID KEY
+        DISPLAY "Employee ID already exists - record not saved."
+    NOT INVALID KEY
+        DISPLAY "Employee record saved to employee.dat."
+    END-WRITE.
+
+    COPY NAMEFMT REPLACING NAME-PART1 BY WS-EMP-NAME
+                            NAME-PART2 BY SPACES
+                            NAME-FMT-RESULT BY WS-TRIM
+                            NAME-FMT-CASE BY "N"
+                            NAME-FMT-IDX BY WS-FMT-IDX
+                            NAME-FMT-LEN BY WS-FMT-LEN
+                            NAME-FMT-PREV BY WS-FMT-PREV
+                            NAME-FMT-TEMP BY WS-FMT-TEMP.
+
     DISPLAY " ".
     DISPLAY "Hi, ", WS-TRIM, " you can check your records below.".
     DISPLAY " ".
@@ -89,41 +218,71 @@ PROCEDURE DIVISION.
     DISPLAY "Employee Surname:         ", WS-EMP-SURNAME.
     DISPLAY "Phone Number :            ", WS-PHONE.
     DISPLAY "Current Location:         ", WS-LOCATION.
-    DISPLAY "Date of Birth (MMDDYYYY): ", WS-DOB. 
+    DISPLAY "Date of Birth (MMDDYYYY): ", WS-DOB.
+    DISPLAY "Age:                      ", WS-AGE.
     DISPLAY "***************************************************************************"
     DISPLAY " ".
     DISPLAY "***************************************************************************".
     DISPLAY WS-HEADING.
     DISPLAY "***************************************************************************".
     DISPLAY WS-DATA.
-    
-STOP RUN.
 
+VALIDATE-DOB.
+    COPY DATEVAL REPLACING DATE-MM BY WS-DOB-MM
+        DATE-DD BY WS-DOB-DD
+        DATE-YY BY WS-DOB-YY
+        VALID-FLAG BY WS-DOB-VALID
+        DAYS-IN-MONTH BY WS-DAYS-IN-MONTH.
+    IF WS-DOB-VALID NOT = "Y"
+        IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+            DISPLAY "Invalid month. Please re-enter."
+        ELSE
+            DISPLAY "Invalid day for that month. Please re-enter."
+        END-IF
+    END-IF.
+
+VALIDATE-LOCATION.
+    MOVE "N" TO WS-LOC-FOUND.
+    PERFORM VARYING WS-LOC-TABLE-IDX FROM 1 BY 1
+            UNTIL WS-LOC-TABLE-IDX > 5
+        IF FUNCTION UPPER-CASE(WS-LOCATION) =
+                WS-LOC-ENTRY(WS-LOC-TABLE-IDX)
+            MOVE WS-LOC-ENTRY(WS-LOC-TABLE-IDX) TO WS-LOCATION
+            MOVE "Y" TO WS-LOC-FOUND
+        END-IF
+    END-PERFORM.
 
-==========================================================
-OUTPUT
-
-Employee ID: 369654
-Employee Name: RENATO
-Employee Surname: MEJILLA
-Phone Number : 09196581475
-Current Location: MANILA
-Date of Birth (MMDDYYYY): 12261969
- 
-Hi, RENATO MEJILLA                 you can check your records below.
- 
- 
-**************************EMPLOYEE RECORD**********************************
-Employee ID:              369654
-Employee Name:            RENATO         
-Employee Surname:         MEJILLA        
-Phone Number :            09196581475
-Current Location:         MANILA         
-Date of Birth (MMDDYYYY): 12261969
-***************************************************************************
- 
-***************************************************************************
-EMP-ID FIRST NAME      SURNAME         PHONE #     LOCATION        DOB
-***************************************************************************
-369654 RENATO          MEJILLA         09196581475 MANILA          12261969
+CALCULATE-AGE.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+    COMPUTE WS-AGE = WS-TODAY-YY - WS-DOB-YY.
+    IF WS-TODAY-MM < WS-DOB-MM OR
+       (WS-TODAY-MM = WS-DOB-MM AND WS-TODAY-DD < WS-DOB-DD)
+        SUBTRACT 1 FROM WS-AGE
+    END-IF.
 
+*> ==========================================================
+*> OUTPUT
+*>
+*> Employee ID: 369654
+*> Employee Name: RENATO
+*> Employee Surname: MEJILLA
+*> Phone Number : 09196581475
+*> Current Location: MANILA
+*> Date of Birth (MMDDYYYY): 12261969
+*>
+*> Hi, RENATO MEJILLA                 you can check your records below.
+*>
+*>
+*> **************************EMPLOYEE RECORD**********************************
+*> Employee ID:              369654
+*> Employee Name:            RENATO
+*> Employee Surname:         MEJILLA
+*> Phone Number :            09196581475
+*> Current Location:         MANILA
+*> Date of Birth (MMDDYYYY): 12261969
+*> ***************************************************************************
+*>
+*> ***************************************************************************
+*> EMP-ID FIRST NAME      SURNAME         PHONE #     LOCATION        DOB
+*> ***************************************************************************
+*> 369654 RENATO          MEJILLA         09196581475 MANILA          12261969
