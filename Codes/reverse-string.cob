@@ -1,40 +1,194 @@
-* Author:      Renato D. Mejilla
-* Date:        June 6, 2024
-* Description: A demo of reversing a string.
-      
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ReverseString.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-USER-STRING       PIC X(50).
-01 WS-REVERSED-STRING   PIC X(50).
-01 WS-STRING-LENGTH     PIC 9(2)    VALUE 0.
-01 WS-I                 PIC 9(2).
-01 WS-J                 PIC 9(2).
-
-PROCEDURE DIVISION.
-001-MAIN.
-    DISPLAY "Enter a string (up to 50 characters): " WITH NO ADVANCING.
-    ACCEPT WS-USER-STRING.
-    
-    MOVE FUNCTION LENGTH(WS-USER-STRING) TO WS-STRING-LENGTH
-    
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STRING-LENGTH
-        COMPUTE WS-J = WS-STRING-LENGTH - WS-I + 1
-        MOVE WS-USER-STRING(WS-I:1) TO WS-REVERSED-STRING(WS-J:1)
-    END-PERFORM
-    
-    DISPLAY "Reversed string: ", WS-REVERSED-STRING.
-    
-STOP RUN.
-
-=====================================================================
-OUTPUT:
-
-Enter a string (up to 50 characters): THE QUICK BROWN FOX JUMP OVER THE LAZY DOG.
-Reversed string:        .GOD YZAL EHT REVO PMUJ XOF NWORB KCIUQ EHT
-
-      
+*> Author:      Renato D. Mejilla
+*> Date:        June 6, 2024
+*> Description: A demo of reversing a string.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReverseString.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT BATCH-IN-FILE ASSIGN TO "revstrings.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BATCH-IN-STATUS.
+        SELECT BATCH-OUT-FILE ASSIGN TO "revstrings.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BATCH-OUT-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD BATCH-IN-FILE.
+    01 BATCH-IN-LINE            PIC X(50).
+    FD BATCH-OUT-FILE.
+    01 BATCH-OUT-LINE           PIC X(105).
+
+    WORKING-STORAGE SECTION.
+    01 WS-USER-STRING       PIC X(50).
+    01 WS-REVERSED-STRING   PIC X(50).
+    01 WS-STRING-LENGTH     PIC 9(2)    VALUE 0.
+    01 WS-I                 PIC 9(2).
+    01 WS-J                 PIC 9(2).
+    01 WS-IS-PALINDROME     PIC X.
+    01 WS-TRIMMED-STRING    PIC X(50).
+
+    01 WS-WORD-TABLE.
+        05 WS-WORD-ENTRY OCCURS 25 TIMES  PIC X(50).
+    01 WS-WORD-COUNT        PIC 99 VALUE 0.
+    01 WS-WORD-IDX          PIC 99.
+    01 WS-BUILD-WORD        PIC X(50).
+    01 WS-BUILD-LEN         PIC 99.
+    01 WS-WORDS-REVERSED    PIC X(50).
+
+    01 WS-MENU-OPTION        PIC 9.
+    01 WS-CONTINUE-LOOP      PIC X VALUE "Y".
+    01 WS-BATCH-IN-STATUS    PIC XX.
+    01 WS-BATCH-OUT-STATUS   PIC XX.
+    01 WS-BATCH-OUT-REC.
+        05 BOR-ORIGINAL      PIC X(50).
+        05 FILLER            PIC X(3) VALUE " : ".
+        05 BOR-REVERSED      PIC X(50).
+
+PROCEDURE DIVISION.
+001-MAIN.
+    MOVE "Y" TO WS-CONTINUE-LOOP.
+    PERFORM UNTIL WS-CONTINUE-LOOP NOT = "Y"
+        DISPLAY " "
+        DISPLAY "1 - Reverse a String (with Palindrome Check)"
+        DISPLAY "2 - Reverse Word Order"
+        DISPLAY "3 - Batch Reverse From File"
+        DISPLAY "4 - Exit"
+        DISPLAY "Select Option: " WITH NO ADVANCING
+        ACCEPT WS-MENU-OPTION
+        EVALUATE WS-MENU-OPTION
+            WHEN 1
+                PERFORM REVERSE-STRING-MODE
+            WHEN 2
+                PERFORM REVERSE-WORDS-MODE
+            WHEN 3
+                PERFORM BATCH-REVERSE-MODE
+            WHEN 4
+                MOVE "N" TO WS-CONTINUE-LOOP
+            WHEN OTHER
+                DISPLAY "Invalid option."
+        END-EVALUATE
+    END-PERFORM.
+
+STOP RUN.
+
+REVERSE-STRING-MODE.
+    DISPLAY "Enter a string (up to 50 characters): " WITH NO ADVANCING.
+    ACCEPT WS-USER-STRING.
+
+    PERFORM REVERSE-THE-STRING.
+    PERFORM CHECK-PALINDROME.
+
+    DISPLAY "Reversed string: ", WS-REVERSED-STRING.
+    IF WS-IS-PALINDROME = "Y"
+        DISPLAY "That string IS a palindrome."
+    ELSE
+        DISPLAY "That string is NOT a palindrome."
+    END-IF.
+
+REVERSE-THE-STRING.
+    MOVE SPACES TO WS-REVERSED-STRING.
+    MOVE FUNCTION TRIM(WS-USER-STRING) TO WS-TRIMMED-STRING.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USER-STRING))
+        TO WS-STRING-LENGTH.
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STRING-LENGTH
+        COMPUTE WS-J = WS-STRING-LENGTH - WS-I + 1
+        MOVE WS-TRIMMED-STRING(WS-I:1) TO WS-REVERSED-STRING(WS-J:1)
+    END-PERFORM.
+
+CHECK-PALINDROME.
+*> Compares the trimmed input against its own reversal, ignoring
+*> case, so "Able was I" style phrasing still reports correctly
+*> once spaces are squeezed out by the caller if desired.
+    MOVE "Y" TO WS-IS-PALINDROME.
+    IF FUNCTION UPPER-CASE(WS-TRIMMED-STRING) NOT =
+       FUNCTION UPPER-CASE(WS-REVERSED-STRING)
+        MOVE "N" TO WS-IS-PALINDROME
+    END-IF.
+
+REVERSE-WORDS-MODE.
+    DISPLAY "Enter a string (up to 50 characters): " WITH NO ADVANCING.
+    ACCEPT WS-USER-STRING.
+
+    PERFORM SPLIT-INTO-WORDS.
+
+    MOVE SPACES TO WS-WORDS-REVERSED.
+    PERFORM VARYING WS-WORD-IDX FROM WS-WORD-COUNT BY -1
+            UNTIL WS-WORD-IDX = 0
+        IF WS-WORD-IDX = WS-WORD-COUNT
+            MOVE FUNCTION TRIM(WS-WORD-ENTRY(WS-WORD-IDX))
+                TO WS-WORDS-REVERSED
+        ELSE
+            STRING FUNCTION TRIM(WS-WORDS-REVERSED) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-WORD-ENTRY(WS-WORD-IDX))
+                    DELIMITED BY SIZE
+                INTO WS-WORDS-REVERSED
+        END-IF
+    END-PERFORM.
+
+    DISPLAY "Word-order reversed: ", WS-WORDS-REVERSED.
+
+SPLIT-INTO-WORDS.
+    MOVE ZERO TO WS-WORD-COUNT.
+    MOVE SPACES TO WS-BUILD-WORD.
+    MOVE ZERO TO WS-BUILD-LEN.
+    MOVE FUNCTION LENGTH(WS-USER-STRING)
+        TO WS-STRING-LENGTH.
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-STRING-LENGTH
+        IF WS-USER-STRING(WS-I:1) NOT = SPACE
+            IF WS-BUILD-LEN < 50
+                ADD 1 TO WS-BUILD-LEN
+                MOVE WS-USER-STRING(WS-I:1)
+                    TO WS-BUILD-WORD(WS-BUILD-LEN:1)
+            END-IF
+        ELSE
+            IF WS-BUILD-LEN > 0
+                IF WS-WORD-COUNT < 25
+                    ADD 1 TO WS-WORD-COUNT
+                    MOVE WS-BUILD-WORD TO WS-WORD-ENTRY(WS-WORD-COUNT)
+                END-IF
+                MOVE SPACES TO WS-BUILD-WORD
+                MOVE ZERO TO WS-BUILD-LEN
+            END-IF
+        END-IF
+    END-PERFORM.
+    IF WS-BUILD-LEN > 0 AND WS-WORD-COUNT < 25
+        ADD 1 TO WS-WORD-COUNT
+        MOVE WS-BUILD-WORD TO WS-WORD-ENTRY(WS-WORD-COUNT)
+    END-IF.
+
+BATCH-REVERSE-MODE.
+    OPEN INPUT BATCH-IN-FILE.
+    IF WS-BATCH-IN-STATUS NOT = "00"
+        DISPLAY "Cannot open revstrings.txt - file not found."
+    ELSE
+        OPEN OUTPUT BATCH-OUT-FILE
+        PERFORM UNTIL WS-BATCH-IN-STATUS = "10"
+            READ BATCH-IN-FILE
+                AT END
+                    EXIT PERFORM
+                NOT AT END
+                    MOVE BATCH-IN-LINE TO WS-USER-STRING
+                    PERFORM REVERSE-THE-STRING
+                    MOVE WS-TRIMMED-STRING TO BOR-ORIGINAL
+                    MOVE WS-REVERSED-STRING TO BOR-REVERSED
+                    WRITE BATCH-OUT-LINE FROM WS-BATCH-OUT-REC
+            END-READ
+        END-PERFORM
+        CLOSE BATCH-IN-FILE
+        CLOSE BATCH-OUT-FILE
+        DISPLAY "Batch report written to revstrings.rpt."
+    END-IF.
+
+*> ======================================================
+*> OUTPUT
+*>
+*> Enter a string (up to 50 characters): THE QUICK BROWN FOX
+*> Reversed string: XOF NWORB KCIUQ EHT
+*> That string is NOT a palindrome.
