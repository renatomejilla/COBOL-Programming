@@ -20,6 +20,8 @@
        01  WS-NUM2    PIC 99.
        01  WS-TOT     PIC 9(3).
        01  WS-TOTAL   PIC Z(3).
+       01  WS-EDIT-OK PIC X VALUE "N".
+       01  WS-EDIT-MSG PIC X(40) VALUE SPACES.
        
        SCREEN SECTION.
        01  WS-MENU.
@@ -35,9 +37,13 @@
       * Display the message beginning at line 4 column 1.     
            05 LINE 4 COL 1 VALUE "Enter another number:".
 
-      * Accept user input.     
+      * Accept user input.
            05 LINE 4 COL 23 PIC 99 TO WS-NUM2.
-       
+
+      * Edit-check message, shown only when a prior entry was
+      * left blank (re-displayed on the same screen for re-entry).
+           05 LINE 6 COL 1 PIC X(40) FROM WS-EDIT-MSG.
+
        01  WS-DISP-LINE.
            05 BLANK SCREEN.
            05 LINE 2 COL 1 VALUE "The sum of ".
@@ -49,8 +55,16 @@
            05 LINE 2 COL 28 VALUE ".".
            
        PROCEDURE DIVISION.
-           DISPLAY WS-MENU.
-           ACCEPT WS-MENU.
+           PERFORM UNTIL WS-EDIT-OK = "Y"
+               DISPLAY WS-MENU
+               ACCEPT WS-MENU
+               IF WS-NUM1 IS NUMERIC AND WS-NUM2 IS NUMERIC
+                   MOVE "Y" TO WS-EDIT-OK
+               ELSE
+                   MOVE "Please enter numeric values for both."
+                       TO WS-EDIT-MSG
+               END-IF
+           END-PERFORM.
 
            COMPUTE WS-TOT = WS-NUM1 + WS-NUM2.
            MOVE WS-TOT TO WS-TOTAL.
