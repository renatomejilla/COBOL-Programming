@@ -12,21 +12,121 @@
         ORGANIZATION IS INDEXED
         ACCESS MODE IS DYNAMIC
         RECORD KEY IS USER-ID
+        ALTERNATE RECORD KEY IS USER-NAME WITH DUPLICATES
         FILE STATUS IS FILE-STATUS.
 
+       SELECT AUDIT-FILE ASSIGN TO "audit.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-STATUS.
+
+       SELECT TRANS-FILE ASSIGN TO "usertrans.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TRANS-STATUS.
+
+       SELECT REPORT-FILE ASSIGN TO "userlist.rpt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-STATUS.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO "list.ckp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD USER-FILE.
        01 USER-RECORD.
-           05 USER-ID    PIC 9(5).
-           05 USER-NAME  PIC X(50).
+           05 USER-ID      PIC 9(5).
+           05 USER-NAME    PIC X(50).
+           05 USER-STATUS  PIC X VALUE "A".
+              88 USER-ACTIVE    VALUE "A".
+              88 USER-INACTIVE  VALUE "I".
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP    PIC X(21).
+           05 AUDIT-FILLER-1     PIC X VALUE SPACE.
+           05 AUDIT-MENU-OPTION  PIC 9.
+           05 AUDIT-FILLER-2     PIC X VALUE SPACE.
+           05 AUDIT-USER-ID      PIC 9(5).
+           05 AUDIT-FILLER-3     PIC X VALUE SPACE.
+           05 AUDIT-NAME-BEFORE  PIC X(50).
+           05 AUDIT-FILLER-4     PIC X VALUE SPACE.
+           05 AUDIT-NAME-AFTER   PIC X(50).
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-USER-ID     PIC 9(5).
+           05 TRANS-USER-NAME   PIC X(50).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE            PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-USER-ID        PIC 9(5).
+           05 CKP-RPT-PAGE       PIC 999.
+           05 CKP-RPT-TOTAL      PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS    PIC XX.
+       01 AUDIT-STATUS   PIC XX.
+       01 TRANS-STATUS   PIC XX.
+       01 REPORT-STATUS  PIC XX.
+       01 CKP-STATUS     PIC XX.
+       01 WS-RESUME-ANS     PIC X.
+       01 WS-READ-COUNT     PIC 9(5).
+       01 WS-LAST-CKP-ID    PIC 9(5).
+       01 WS-LAST-CKP-PAGE  PIC 999.
+       01 WS-LAST-CKP-TOTAL PIC 9(5).
+       01 WS-RESUMED-FLAG   PIC X.
+       01 WS-CKP-OUT.
+           05 WS-CKP-USER-ID     PIC 9(5).
+           05 WS-CKP-RPT-PAGE    PIC 999.
+           05 WS-CKP-RPT-TOTAL   PIC 9(5).
+       01 WS-SUPV-PASSWORD  PIC X(10) VALUE "ADMIN123".
+       01 WS-SUPV-ANSWER    PIC X(10).
+       01 WS-SUPV-OK        PIC X.
+       01 WS-CONFIRM         PIC X(3).
+       01 WS-ACCEPTED-COUNT PIC 9(5).
+       01 WS-REJECTED-COUNT PIC 9(5).
+
+       01 RPT-TITLE-LINE.
+           05 FILLER          PIC X(32)
+               VALUE "INDEXED-FILE-DEMO - USER ROSTER".
+           05 FILLER          PIC X(6)  VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE "Page: ".
+           05 RPT-PAGE-NO     PIC ZZ9.
+
+       01 RPT-COLUMN-HEADING.
+           05 FILLER          PIC X(7)  VALUE "USER ID".
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(9)  VALUE "USER NAME".
+           05 FILLER          PIC X(43) VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE "STATUS".
+
+       01 RPT-DETAIL-LINE.
+           05 RPT-DET-ID      PIC 9(5).
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 RPT-DET-NAME    PIC X(50).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 RPT-DET-STATUS  PIC X(8).
+
+       01 RPT-FOOTER-LINE.
+           05 FILLER            PIC X(13) VALUE "Total Users: ".
+           05 RPT-FOOTER-COUNT  PIC ZZZZ9.
+
+       01 WS-RPT-PAGE        PIC 999.
+       01 WS-RPT-LINE-COUNT  PIC 999.
+       01 WS-RPT-TOTAL       PIC 9(5).
        01 MENU-OPTION    PIC 9.
        01 USER-ID-IN     PIC 9(5).
        01 USER-NAME-IN   PIC X(50).
        01 CONTINUE-LOOP  PIC X VALUE "Y".
+       01 WS-NAME-BEFORE PIC X(50).
+       01 WS-INACTIVE-COUNT PIC 9(5).
+       01 WS-SEARCH-NAME    PIC X(50).
+       01 WS-SEARCH-LEN     PIC 9(2).
+       01 WS-MATCH-COUNT    PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -36,6 +136,10 @@
                CLOSE USER-FILE
                OPEN I-O USER-FILE
            END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
 
            PERFORM UNTIL CONTINUE-LOOP NOT = "Y"
                DISPLAY "======== MENU ======="
@@ -44,7 +148,9 @@
                DISPLAY "3 - Update User Name"
                DISPLAY "4 - Delete User"
                DISPLAY "5 - List All Users"
-               DISPLAY "6 - Exit"
+               DISPLAY "6 - Search User by Name"
+               DISPLAY "7 - Bulk Load Users from Transaction File"
+               DISPLAY "8 - Exit"
                DISPLAY "====================="
                DISPLAY "Select Option: " WITH NO ADVANCING
                ACCEPT MENU-OPTION
@@ -55,12 +161,22 @@
                     WHEN 2
                         PERFORM SEARCH-USER
                     WHEN 3
-                        PERFORM UPDATE-USER
+                        PERFORM VERIFY-SUPERVISOR
+                        IF WS-SUPV-OK = "Y"
+                            PERFORM UPDATE-USER
+                        END-IF
                     WHEN 4
-                        PERFORM DELETE-USER
+                        PERFORM VERIFY-SUPERVISOR
+                        IF WS-SUPV-OK = "Y"
+                            PERFORM DELETE-USER
+                        END-IF
                     WHEN 5
                         PERFORM LIST-USERS
                     WHEN 6
+                        PERFORM SEARCH-USER-BY-NAME
+                    WHEN 7
+                        PERFORM BULK-LOAD-USERS
+                    WHEN 8
                         MOVE "N" TO CONTINUE-LOOP
                     WHEN OTHER
                         DISPLAY "Invalid Option."
@@ -68,22 +184,71 @@
            END-PERFORM
 
            CLOSE USER-FILE
+           CLOSE AUDIT-FILE
            DISPLAY " "
            DISPLAY "Program Finished."
            STOP RUN.
 
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE MENU-OPTION           TO AUDIT-MENU-OPTION
+           MOVE USER-ID               TO AUDIT-USER-ID
+           MOVE WS-NAME-BEFORE        TO AUDIT-NAME-BEFORE
+           MOVE USER-NAME             TO AUDIT-NAME-AFTER
+           WRITE AUDIT-RECORD.
+
+       VERIFY-SUPERVISOR.
+           DISPLAY "Supervisor Password: " WITH NO ADVANCING
+           ACCEPT WS-SUPV-ANSWER
+           IF WS-SUPV-ANSWER = WS-SUPV-PASSWORD
+               MOVE "Y" TO WS-SUPV-OK
+           ELSE
+               MOVE "N" TO WS-SUPV-OK
+               DISPLAY "Incorrect password. Returning to menu."
+           END-IF.
+
+       GET-VALID-USER-NAME.
+           MOVE SPACES TO USER-NAME-IN
+           PERFORM UNTIL USER-NAME-IN NOT = SPACES
+               ACCEPT USER-NAME-IN
+               IF USER-NAME-IN = SPACES
+                   DISPLAY "User Name cannot be blank. "
+                       "Enter User Name: " WITH NO ADVANCING
+               END-IF
+           END-PERFORM.
+
        INSERT-USER.
            DISPLAY "Enter User ID (5 digits): " WITH NO ADVANCING
            ACCEPT USER-ID-IN
            DISPLAY "Enter User Name: " WITH NO ADVANCING
-           ACCEPT USER-NAME-IN
+           PERFORM GET-VALID-USER-NAME
+
+           MOVE USER-NAME-IN TO USER-NAME
+           READ USER-FILE KEY IS USER-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Possible duplicate of ID "
+                       USER-ID
+                   DISPLAY "Continue anyway? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-CONFIRM
+                   IF FUNCTION UPPER-CASE(WS-CONFIRM) NOT = "Y"
+                       DISPLAY "Insert cancelled."
+                       EXIT PARAGRAPH
+                   END-IF
+           END-READ
 
            MOVE USER-ID-IN TO USER-ID
            MOVE USER-NAME-IN TO USER-NAME
-           DISPLAY "New user added successfully!"
+           SET USER-ACTIVE TO TRUE
+           MOVE SPACES TO WS-NAME-BEFORE
 
            WRITE USER-RECORD INVALID KEY
                DISPLAY "User ID already exists!"
+           NOT INVALID KEY
+               DISPLAY "New user added successfully!"
+               PERFORM WRITE-AUDIT-RECORD
            END-WRITE.
 
        SEARCH-USER.
@@ -98,8 +263,55 @@
                DISPLAY "User Found:"
                DISPLAY "User ID   : " USER-ID
                DISPLAY "User Name : " USER-NAME
+               IF USER-INACTIVE
+                   DISPLAY "Status    : INACTIVE (soft-deleted)"
+               ELSE
+                   DISPLAY "Status    : ACTIVE"
+               END-IF
            END-READ.
 
+       SEARCH-USER-BY-NAME.
+           DISPLAY "Enter name or partial name to search: "
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-NAME
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+               TO WS-SEARCH-LEN
+           IF WS-SEARCH-LEN = 0
+               DISPLAY "Search text cannot be blank."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZERO TO WS-MATCH-COUNT
+           MOVE WS-SEARCH-NAME TO USER-NAME
+
+           START USER-FILE KEY IS NOT LESS THAN USER-NAME
+               INVALID KEY
+                   DISPLAY "No matching users found."
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL FILE-STATUS = "10"
+               READ USER-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF USER-NAME(1:WS-SEARCH-LEN) =
+                               WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+                           ADD 1 TO WS-MATCH-COUNT
+                           DISPLAY "ID: " USER-ID
+                               " Name: " USER-NAME
+                               " Status: " USER-STATUS
+                       ELSE
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "No matching users found."
+           END-IF.
+
        UPDATE-USER.
            DISPLAY "Enter User ID to Update: "
            ACCEPT USER-ID-IN
@@ -109,11 +321,13 @@
            READ USER-FILE KEY IS USER-ID INVALID KEY
                DISPLAY "User not found!"
            NOT INVALID KEY
+               MOVE USER-NAME TO WS-NAME-BEFORE
                DISPLAY "Enter New User Name: "
-               ACCEPT USER-NAME-IN
+               PERFORM GET-VALID-USER-NAME
                MOVE USER-NAME-IN TO USER-NAME
                REWRITE USER-RECORD
                DISPLAY "User updated successfully."
+               PERFORM WRITE-AUDIT-RECORD
            END-READ.
 
        DELETE-USER.
@@ -125,27 +339,172 @@
            READ USER-FILE KEY IS USER-ID INVALID KEY
                DISPLAY "User not found!"
            NOT INVALID KEY
-               DELETE USER-FILE
-               DISPLAY "User deleted successfully."
+               IF USER-INACTIVE
+                   DISPLAY "User is already inactive."
+               ELSE
+                   MOVE USER-NAME TO WS-NAME-BEFORE
+                   SET USER-INACTIVE TO TRUE
+                   REWRITE USER-RECORD
+                   DISPLAY "User deactivated successfully."
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
            END-READ.
 
        LIST-USERS.
-           DISPLAY "Listing All Users:"
+           DISPLAY "Resume from last checkpoint? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-RESUME-ANS
 
            MOVE "00000" TO USER-ID
+           MOVE "N" TO WS-RESUMED-FLAG
+           IF FUNCTION UPPER-CASE(WS-RESUME-ANS) = "Y"
+               PERFORM READ-LAST-CHECKPOINT
+               IF WS-LAST-CKP-ID NOT = ZERO
+                   MOVE WS-LAST-CKP-ID TO USER-ID
+                   MOVE "Y" TO WS-RESUMED-FLAG
+               END-IF
+           END-IF
 
-           START USER-FILE KEY IS NOT LESS THAN USER-ID
-               INVALID KEY
-                    DISPLAY "No records to list."
-                    EXIT PARAGRAPH
-           END-START
+           IF WS-RESUMED-FLAG = "Y"
+               START USER-FILE KEY IS GREATER THAN USER-ID
+                   INVALID KEY
+                        DISPLAY "No records to list."
+                        EXIT PARAGRAPH
+               END-START
+           ELSE
+               START USER-FILE KEY IS NOT LESS THAN USER-ID
+                   INVALID KEY
+                        DISPLAY "No records to list."
+                        EXIT PARAGRAPH
+               END-START
+           END-IF
+
+           IF WS-RESUMED-FLAG = "Y"
+               OPEN EXTEND REPORT-FILE
+               IF REPORT-STATUS = "35"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO WS-INACTIVE-COUNT
+           IF WS-RESUMED-FLAG = "Y"
+               MOVE WS-LAST-CKP-PAGE TO WS-RPT-PAGE
+               MOVE WS-LAST-CKP-TOTAL TO WS-RPT-TOTAL
+           ELSE
+               MOVE ZERO TO WS-RPT-PAGE
+               MOVE ZERO TO WS-RPT-TOTAL
+           END-IF
+           MOVE ZERO TO WS-READ-COUNT
+           MOVE 50 TO WS-RPT-LINE-COUNT
 
            PERFORM UNTIL FILE-STATUS = "10"
                READ USER-FILE NEXT RECORD
                     AT END
                         EXIT PERFORM
                     NOT AT END
-                        DISPLAY "ID: " USER-ID " Name: " USER-NAME
+                        IF USER-INACTIVE
+                            ADD 1 TO WS-INACTIVE-COUNT
+                        ELSE
+                            IF WS-RPT-LINE-COUNT >= 50
+                                PERFORM WRITE-REPORT-HEADER
+                            END-IF
+                            MOVE USER-ID TO RPT-DET-ID
+                            MOVE USER-NAME TO RPT-DET-NAME
+                            IF USER-ACTIVE
+                                MOVE "ACTIVE" TO RPT-DET-STATUS
+                            ELSE
+                                MOVE "INACTIVE" TO RPT-DET-STATUS
+                            END-IF
+                            WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                            ADD 1 TO WS-RPT-LINE-COUNT
+                            ADD 1 TO WS-RPT-TOTAL
+                        END-IF
+                        ADD 1 TO WS-READ-COUNT
+                        IF WS-READ-COUNT >= 100
+                            MOVE USER-ID TO WS-CKP-USER-ID
+                            MOVE WS-RPT-PAGE TO WS-CKP-RPT-PAGE
+                            MOVE WS-RPT-TOTAL TO WS-CKP-RPT-TOTAL
+                            WRITE CHECKPOINT-RECORD FROM WS-CKP-OUT
+                            MOVE ZERO TO WS-READ-COUNT
+                        END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+
+           MOVE WS-RPT-TOTAL TO RPT-FOOTER-COUNT
+           WRITE REPORT-LINE FROM RPT-FOOTER-LINE
+           CLOSE REPORT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "Report written to userlist.rpt - "
+               WS-RPT-TOTAL " user(s) listed."
+           IF WS-INACTIVE-COUNT > 0
+               DISPLAY WS-INACTIVE-COUNT
+                   " inactive record(s) not listed."
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-CKP-ID
+           MOVE ZERO TO WS-LAST-CKP-PAGE
+           MOVE ZERO TO WS-LAST-CKP-TOTAL
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-STATUS = "00"
+               PERFORM UNTIL CKP-STATUS = "10"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE CKP-USER-ID TO WS-LAST-CKP-ID
+                           MOVE CKP-RPT-PAGE TO WS-LAST-CKP-PAGE
+                           MOVE CKP-RPT-TOTAL TO WS-LAST-CKP-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-RPT-PAGE
+           MOVE WS-RPT-PAGE TO RPT-PAGE-NO
+           IF WS-RPT-PAGE > 1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE FROM RPT-TITLE-LINE
+           WRITE REPORT-LINE FROM RPT-COLUMN-HEADING
+           MOVE ZERO TO WS-RPT-LINE-COUNT.
+
+       BULK-LOAD-USERS.
+           DISPLAY "Loading users from usertrans.dat ..."
+           MOVE ZERO TO WS-ACCEPTED-COUNT
+           MOVE ZERO TO WS-REJECTED-COUNT
+
+           OPEN INPUT TRANS-FILE
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "Cannot open usertrans.dat - "
+                   "transaction file not found."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL TRANS-STATUS = "10"
+               READ TRANS-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE TRANS-USER-ID   TO USER-ID
+                       MOVE TRANS-USER-NAME TO USER-NAME
+                       SET USER-ACTIVE TO TRUE
+                       WRITE USER-RECORD INVALID KEY
+                           ADD 1 TO WS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ACCEPTED-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+
+           DISPLAY "Bulk load complete."
+           DISPLAY "  Accepted : " WS-ACCEPTED-COUNT
+           DISPLAY "  Rejected (duplicate User ID): "
+               WS-REJECTED-COUNT.
 
