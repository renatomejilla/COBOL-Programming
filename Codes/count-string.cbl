@@ -1,62 +1,226 @@
-      ****************************************************************** 
-      * Description:  This demo is to count the number of characters
-      *               from the user input then display the output.
-      * Author:       Renato D. Mejilla
-      * Date Written: January 20, 2024
-      * Compiler:     GnuCOBOL    
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Count-String.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01 WS-FILLER-LINE            PIC X(80) VALUE ALL "*".
-       01 WS-USER-INPUT.
-           05 WS-INPUT-STRING       PIC X(50).
-       01 WS-ACTUAL-LENGTH          PIC 99.
-       01 WS-TEMP-INDEX             PIC 99.
-       
-       SCREEN SECTION.
-       01  WS-INPUT-SCREEN.
-           05 BLANK SCREEN.
-
-           
-       PROCEDURE DIVISION.
-       DISPLAY WS-INPUT-SCREEN.
-
-       DISPLAY WS-FILLER-LINE      LINE 1 COL 1.
-       DISPLAY 
-       "Description:   This demo is to count the number of characters"
-                                   LINE 2 COL 1.
-       DISPLAY         
-       "               from the user input then display the output."
-                                   LINE 3 COL 1.
-       DISPLAY 
-       "Author:        Renato D. Mejilla"
-                                   LINE 4 COL 1.
-       DISPLAY 
-       "Date Written:  January 20, 2024"
-                                   LINE 5 COL 1.                               
-       DISPLAY WS-FILLER-LINE      LINE 6 COL 1.
-
-       DISPLAY "Enter a string (up to 50 characters): " 
-                                   LINE 8 COL 1.
-       ACCEPT WS-INPUT-STRING      LINE 8 COL 39.
-
-           MOVE 50 TO WS-TEMP-INDEX.
-
-           PERFORM VARYING WS-TEMP-INDEX FROM 50 BY -1 UNTIL 
-               WS-TEMP-INDEX = 0
-               IF WS-INPUT-STRING(WS-TEMP-INDEX:1) NOT = SPACE
-                   MOVE WS-TEMP-INDEX TO WS-ACTUAL-LENGTH
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
-
-       DISPLAY "Number of characters in the string: "
-                                   LINE 22 COL 1.
-       DISPLAY WS-ACTUAL-LENGTH    LINE 22 COL 37.
-       DISPLAY WS-FILLER-LINE      LINE 24 COL 1.
-
-       STOP RUN.
+      ******************************************************************
+      * Description:  This demo is to count the number of characters
+      *               from the user input then display the output.
+      * Author:       Renato D. Mejilla
+      * Date Written: January 20, 2024
+      * Compiler:     GnuCOBOL
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Count-String.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-IN-FILE ASSIGN TO "strings.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+           SELECT BATCH-OUT-FILE ASSIGN TO "strings.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-IN-FILE.
+       01  BATCH-IN-LINE            PIC X(50).
+       FD  BATCH-OUT-FILE.
+       01  BATCH-OUT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILLER-LINE            PIC X(80) VALUE ALL "*".
+       01 WS-USER-INPUT.
+           05 WS-INPUT-STRING       PIC X(50).
+       01 WS-ACTUAL-LENGTH          PIC 99.
+       01 WS-WORD-COUNT             PIC 99.
+       01 WS-VOWEL-COUNT            PIC 99.
+       01 WS-TEMP-INDEX             PIC 99.
+       01 WS-IN-WORD                PIC X VALUE "N".
+       01 WS-CURRENT-CHAR           PIC X.
+       01 WS-SEARCH-CHAR            PIC X.
+       01 WS-CHAR-OCCURS            PIC 99.
+       01 WS-SUBSTRING              PIC X(20).
+       01 WS-SUBSTRING-TRIM         PIC X(20).
+       01 WS-SUB-LEN                PIC 99.
+       01 WS-MAIN-STRING            PIC X(50).
+       01 WS-FOUND-POS              PIC 99.
+       01 WS-MENU-OPTION            PIC 9.
+       01 WS-CONTINUE-LOOP          PIC X VALUE "Y".
+       01 WS-BATCH-IN-STATUS        PIC XX.
+       01 WS-BATCH-OUT-STATUS       PIC XX.
+       01 WS-BATCH-OUT-REC.
+           05 BOR-STRING            PIC X(50).
+           05 FILLER                PIC X(3) VALUE " : ".
+           05 BOR-LENGTH            PIC Z9.
+
+       SCREEN SECTION.
+       01  WS-INPUT-SCREEN.
+           05 BLANK SCREEN.
+
+
+       PROCEDURE DIVISION.
+       001-MAIN.
+           MOVE "Y" TO WS-CONTINUE-LOOP.
+           PERFORM UNTIL WS-CONTINUE-LOOP NOT = "Y"
+               PERFORM DISPLAY-MENU
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1
+                       PERFORM COUNT-STRING-MODE
+                   WHEN 2
+                       PERFORM SEARCH-STRING-MODE
+                   WHEN 3
+                       PERFORM BATCH-COUNT-MODE
+                   WHEN 4
+                       MOVE "N" TO WS-CONTINUE-LOOP
+                   WHEN OTHER
+                       DISPLAY "Invalid option." LINE 22 COL 1
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY WS-INPUT-SCREEN.
+           DISPLAY WS-FILLER-LINE LINE 1 COL 1.
+           DISPLAY
+           "Description: count characters, words, vowels in a string"
+                               LINE 2 COL 1.
+           DISPLAY
+           "             or search/batch-process a file of strings."
+                               LINE 3 COL 1.
+           DISPLAY
+           "Author:      Renato D. Mejilla"
+                               LINE 4 COL 1.
+           DISPLAY
+           "Date Written: January 20, 2024"
+                               LINE 5 COL 1.
+           DISPLAY WS-FILLER-LINE LINE 6 COL 1.
+
+           DISPLAY "1-Count  2-Search  3-Batch From File  4-Exit"
+                               LINE 8 COL 1.
+           DISPLAY "Select Option: " LINE 9 COL 1.
+           ACCEPT WS-MENU-OPTION LINE 9 COL 17.
+
+       COUNT-STRING-MODE.
+           DISPLAY "Enter a string (up to 50 characters): "
+                               LINE 11 COL 1.
+           ACCEPT WS-INPUT-STRING LINE 11 COL 41.
+
+           PERFORM CALCULATE-LENGTH-AND-WORDS.
+           PERFORM COUNT-VOWELS.
+
+           DISPLAY "Number of characters in the string: "
+                               LINE 22 COL 1.
+           DISPLAY WS-ACTUAL-LENGTH LINE 22 COL 37.
+           DISPLAY "Number of words in the string:      "
+                               LINE 23 COL 1.
+           DISPLAY WS-WORD-COUNT LINE 23 COL 37.
+           DISPLAY "Number of vowels in the string:     "
+                               LINE 24 COL 1.
+           DISPLAY WS-VOWEL-COUNT LINE 24 COL 37.
+
+           DISPLAY "Enter a character to count its occurrences: "
+                               LINE 26 COL 1.
+           ACCEPT WS-SEARCH-CHAR LINE 26 COL 46.
+           PERFORM COUNT-CHAR-OCCURRENCES.
+           DISPLAY "Occurrences of that character:      "
+                               LINE 27 COL 1.
+           DISPLAY WS-CHAR-OCCURS LINE 27 COL 37.
+
+       CALCULATE-LENGTH-AND-WORDS.
+           MOVE ZERO TO WS-ACTUAL-LENGTH.
+           MOVE ZERO TO WS-WORD-COUNT.
+           MOVE "N" TO WS-IN-WORD.
+
+           PERFORM VARYING WS-TEMP-INDEX FROM 50 BY -1 UNTIL
+               WS-TEMP-INDEX = 0
+               IF WS-INPUT-STRING(WS-TEMP-INDEX:1) NOT = SPACE
+                   MOVE WS-TEMP-INDEX TO WS-ACTUAL-LENGTH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-TEMP-INDEX FROM 1 BY 1
+                   UNTIL WS-TEMP-INDEX > WS-ACTUAL-LENGTH
+               MOVE WS-INPUT-STRING(WS-TEMP-INDEX:1) TO WS-CURRENT-CHAR
+               IF WS-CURRENT-CHAR NOT = SPACE
+                   IF WS-IN-WORD = "N"
+                       ADD 1 TO WS-WORD-COUNT
+                       MOVE "Y" TO WS-IN-WORD
+                   END-IF
+               ELSE
+                   MOVE "N" TO WS-IN-WORD
+               END-IF
+           END-PERFORM.
+
+       COUNT-VOWELS.
+           MOVE ZERO TO WS-VOWEL-COUNT.
+           PERFORM VARYING WS-TEMP-INDEX FROM 1 BY 1
+                   UNTIL WS-TEMP-INDEX > WS-ACTUAL-LENGTH
+               MOVE FUNCTION UPPER-CASE(
+                   WS-INPUT-STRING(WS-TEMP-INDEX:1)) TO WS-CURRENT-CHAR
+               IF WS-CURRENT-CHAR = "A" OR "E" OR "I" OR "O" OR "U"
+                   ADD 1 TO WS-VOWEL-COUNT
+               END-IF
+           END-PERFORM.
+
+       COUNT-CHAR-OCCURRENCES.
+           MOVE ZERO TO WS-CHAR-OCCURS.
+           PERFORM VARYING WS-TEMP-INDEX FROM 1 BY 1
+                   UNTIL WS-TEMP-INDEX > WS-ACTUAL-LENGTH
+               IF WS-INPUT-STRING(WS-TEMP-INDEX:1) = WS-SEARCH-CHAR
+                   ADD 1 TO WS-CHAR-OCCURS
+               END-IF
+           END-PERFORM.
+
+       SEARCH-STRING-MODE.
+           DISPLAY "Enter a string (up to 50 characters): "
+                               LINE 11 COL 1.
+           ACCEPT WS-INPUT-STRING LINE 11 COL 41.
+           DISPLAY "Enter a substring to search for (20 chars max): "
+                               LINE 13 COL 1.
+           ACCEPT WS-SUBSTRING LINE 13 COL 51.
+
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-STRING) TO WS-MAIN-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SUBSTRING))
+               TO WS-SUB-LEN
+           MOVE FUNCTION TRIM(WS-SUBSTRING) TO WS-SUBSTRING-TRIM
+           MOVE ZERO TO WS-FOUND-POS
+
+           IF WS-SUB-LEN > 0
+               INSPECT WS-MAIN-STRING TALLYING WS-FOUND-POS
+                   FOR CHARACTERS BEFORE INITIAL
+                   FUNCTION UPPER-CASE(WS-SUBSTRING-TRIM(1:WS-SUB-LEN))
+               IF WS-FOUND-POS < 50
+                   ADD 1 TO WS-FOUND-POS
+                   DISPLAY "Found at position:                  "
+                               LINE 22 COL 1
+                   DISPLAY WS-FOUND-POS LINE 22 COL 37
+               ELSE
+                   DISPLAY "Substring not found." LINE 22 COL 1
+               END-IF
+           ELSE
+               DISPLAY "Search text cannot be blank." LINE 22 COL 1
+           END-IF.
+
+       BATCH-COUNT-MODE.
+           OPEN INPUT BATCH-IN-FILE.
+           IF WS-BATCH-IN-STATUS NOT = "00"
+               DISPLAY "Cannot open strings.txt - file not found."
+                               LINE 22 COL 1
+           ELSE
+               OPEN OUTPUT BATCH-OUT-FILE
+               PERFORM UNTIL WS-BATCH-IN-STATUS = "10"
+                   READ BATCH-IN-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE BATCH-IN-LINE TO WS-INPUT-STRING
+                           PERFORM CALCULATE-LENGTH-AND-WORDS
+                           MOVE BATCH-IN-LINE TO BOR-STRING
+                           MOVE WS-ACTUAL-LENGTH TO BOR-LENGTH
+                           WRITE BATCH-OUT-LINE FROM WS-BATCH-OUT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-IN-FILE
+               CLOSE BATCH-OUT-FILE
+               DISPLAY "Batch report written to strings.rpt."
+                               LINE 22 COL 1
+           END-IF.
