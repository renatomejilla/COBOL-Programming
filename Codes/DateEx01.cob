@@ -35,45 +35,149 @@ DATA DIVISION.
         05 WS-DATA-DATE-YY      PIC 9999.
     01 HEADING-LINE-01          PIC X(24)   VALUE "************************".
     01 HEADING-LINE-02          PIC X(24)   VALUE "************************".
-        
+    01 WS-DAY-NAME              PIC X(9).
+    01 WS-DOW-NUM               PIC 9.
+    01 WS-FISCAL-YEAR           PIC 9999.
+    01 WS-FISCAL-PERIOD         PIC 99.
+    01 WS-INT-DATE              PIC S9(9) COMP-5.
+    01 WS-DAYS-TO-ADD           PIC S9(5).
+    01 WS-RESULT-DATE.
+        05 WS-RESULT-YY         PIC 9999.
+        05 WS-RESULT-MM         PIC 99.
+        05 WS-RESULT-DD         PIC 99.
+    01 WS-DATE-A.
+        05 WS-DATE-A-YY         PIC 9999.
+        05 WS-DATE-A-MM         PIC 99.
+        05 WS-DATE-A-DD         PIC 99.
+    01 WS-DATE-B.
+        05 WS-DATE-B-YY         PIC 9999.
+        05 WS-DATE-B-MM         PIC 99.
+        05 WS-DATE-B-DD         PIC 99.
+    01 WS-DATE-DIFF             PIC S9(9).
+    01 WS-IS-VALID-DATE         PIC X.
+    01 WS-VALID-DAYS-IN-MONTH   PIC 99.
+
 PROCEDURE DIVISION.
 001-MAIN.
     ACCEPT WS-DATE FROM DATE YYYYMMDD.
-    
+
     MOVE WS-DATE-YY     TO REN-DATE-YY.
     MOVE WS-DATE-MM     TO REN-DATE-MM.
     MOVE WS-DATE-DD     TO REN-DATE-DD.
-    
+
     MOVE WS-DATE-YY     TO WS-REN-DATE-YY.
     MOVE WS-DATE-MM     TO WS-REN-DATE-MM.
     MOVE WS-DATE-DD     TO WS-REN-DATE-DD.
-    
+
     MOVE WS-DATE-YY     TO WS-DATA-DATE-YY.
     MOVE WS-DATE-MM     TO WS-DATA-DATE-MM.
     MOVE WS-DATE-DD     TO WS-DATA-DATE-DD.
-    
-    DISPLAY "Sample #1: Today is ", REN-DATE.
+
+    PERFORM GET-DAY-NAME.
+    PERFORM DERIVE-FISCAL-PERIOD.
+
+    DISPLAY "Sample #1: Today is ", WS-DAY-NAME, ", ", REN-DATE.
     DISPLAY " ".
     DISPLAY "Sample #2: Today is ", WS-REN-DATE.
     DISPLAY " ".
-    
+
     DISPLAY HEADING-LINE-01.
     DISPLAY WS-HEAD-DATE.
     DISPLAY WS-DATA-DATE.
     DISPLAY HEADING-LINE-02.
+    DISPLAY " ".
+    DISPLAY "Fiscal Year: FY", WS-FISCAL-YEAR,
+        "  Period: ", WS-FISCAL-PERIOD.
+
+    MOVE WS-DATE-YY TO WS-DATE-A-YY.
+    MOVE WS-DATE-MM TO WS-DATE-A-MM.
+    MOVE WS-DATE-DD TO WS-DATE-A-DD.
+    PERFORM IS-VALID-DATE.
+    DISPLAY " ".
+    DISPLAY "Sample #3: Is today's date valid? ", WS-IS-VALID-DATE.
+
+    MOVE 5 TO WS-DAYS-TO-ADD.
+    PERFORM ADD-BUSINESS-DAYS.
+    DISPLAY "Sample #4: 5 business days from today is ", WS-RESULT-DATE.
+
+    MOVE WS-RESULT-YY TO WS-DATE-B-YY.
+    MOVE WS-RESULT-MM TO WS-DATE-B-MM.
+    MOVE WS-RESULT-DD TO WS-DATE-B-DD.
+    PERFORM DATE-DIFFERENCE-DAYS.
+    DISPLAY "Sample #5: That is ", WS-DATE-DIFF, " day(s) away.".
 
 STOP RUN.
 
+GET-DAY-NAME.
+*> FUNCTION INTEGER-OF-DATE gives a day count from a fixed epoch;
+*> MOD 7 against a known Sunday anchor yields the day of week.
+    COMPUTE WS-INT-DATE =
+        FUNCTION INTEGER-OF-DATE(WS-DATE-YY * 10000
+            + WS-DATE-MM * 100 + WS-DATE-DD)
+    COMPUTE WS-DOW-NUM = FUNCTION MOD(WS-INT-DATE, 7)
+    EVALUATE WS-DOW-NUM
+        WHEN 0 MOVE "Sunday"    TO WS-DAY-NAME
+        WHEN 1 MOVE "Monday"    TO WS-DAY-NAME
+        WHEN 2 MOVE "Tuesday"   TO WS-DAY-NAME
+        WHEN 3 MOVE "Wednesday" TO WS-DAY-NAME
+        WHEN 4 MOVE "Thursday"  TO WS-DAY-NAME
+        WHEN 5 MOVE "Friday"    TO WS-DAY-NAME
+        WHEN 6 MOVE "Saturday"  TO WS-DAY-NAME
+    END-EVALUATE.
+
+DERIVE-FISCAL-PERIOD.
+*> Fiscal year starts in April: Apr-Dec of year Y is FY(Y+1),
+*> Jan-Mar of year Y is still FY(Y).
+    IF WS-DATE-MM >= 4
+        COMPUTE WS-FISCAL-YEAR = WS-DATE-YY + 1
+        COMPUTE WS-FISCAL-PERIOD = WS-DATE-MM - 3
+    ELSE
+        MOVE WS-DATE-YY TO WS-FISCAL-YEAR
+        COMPUTE WS-FISCAL-PERIOD = WS-DATE-MM + 9
+    END-IF.
+
+IS-VALID-DATE.
+*> Reusable validity check (including Feb 29 leap-year rule) for
+*> any date in the WS-DATE-A layout. Sets WS-IS-VALID-DATE to
+*> "Y" or "N". The leap-year logic itself lives in copybooks/
+*> DATEVAL.cpy so other programs (e.g. WS-INPUT's DOB screen) can
+*> COPY...REPLACING the same check instead of reinventing it.
+    COPY DATEVAL REPLACING DATE-MM BY WS-DATE-A-MM DATE-DD BY WS-DATE-A-DD DATE-YY BY WS-DATE-A-YY VALID-FLAG BY WS-IS-VALID-DATE DAYS-IN-MONTH BY WS-VALID-DAYS-IN-MONTH.
 
+ADD-BUSINESS-DAYS.
+*> Adds WS-DAYS-TO-ADD business days (skipping Saturday/Sunday) to
+*> WS-DATE-A, returning the result in WS-RESULT-DATE.
+    COMPUTE WS-INT-DATE =
+        FUNCTION INTEGER-OF-DATE(WS-DATE-A-YY * 10000
+            + WS-DATE-A-MM * 100 + WS-DATE-A-DD)
+    PERFORM UNTIL WS-DAYS-TO-ADD = 0
+        ADD 1 TO WS-INT-DATE
+        COMPUTE WS-DOW-NUM = FUNCTION MOD(WS-INT-DATE, 7)
+        IF WS-DOW-NUM NOT = 0 AND WS-DOW-NUM NOT = 6
+            SUBTRACT 1 FROM WS-DAYS-TO-ADD
+        END-IF
+    END-PERFORM
+    MOVE FUNCTION DATE-OF-INTEGER(WS-INT-DATE) TO WS-RESULT-DATE.
 
-=========================================
-OUTPUT:
+DATE-DIFFERENCE-DAYS.
+*> Returns the number of days between WS-DATE-A and WS-DATE-B in
+*> WS-DATE-DIFF (positive when B is later than A).
+    COMPUTE WS-DATE-DIFF =
+        FUNCTION INTEGER-OF-DATE(WS-DATE-B-YY * 10000
+            + WS-DATE-B-MM * 100 + WS-DATE-B-DD)
+        - FUNCTION INTEGER-OF-DATE(WS-DATE-A-YY * 10000
+            + WS-DATE-A-MM * 100 + WS-DATE-A-DD).
 
-Sample #1: Today is 2024-06-05
- 
-Sample #2: Today is 2024/06/05
- 
-************************
-MONTH     DAY     YEAR  
-06        05      2024
-************************
\ No newline at end of file
+*> ==========================================================
+*> OUTPUT
+*>
+*> Sample #1: Today is Wednesday, 2024-06-05
+*>
+*> Sample #2: Today is 2024/06/05
+*>
+*> ************************
+*> MONTH     DAY     YEAR
+*> 06        05      2024
+*> ************************
+*>
+*> Fiscal Year: FY2025  Period: 03
\ No newline at end of file
