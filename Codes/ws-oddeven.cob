@@ -5,20 +5,43 @@ ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01 WS-NUMBER        PIC ZZ9.
+01 WS-NUMBER        PIC S9(3).
 01 WS-REMAINDER     PIC 9.
-01 WS-RESULT        PIC ZZ9.
+01 WS-RESULT        PIC S9(3).
+01 WS-SENTINEL      PIC S9(3) VALUE 0.
+01 WS-ODD-COUNT     PIC 9(5) VALUE 0.
+01 WS-EVEN-COUNT    PIC 9(5) VALUE 0.
+01 WS-TOTAL-COUNT   PIC 9(5) VALUE 0.
 
 PROCEDURE DIVISION.
 001-MAIN.
+    DISPLAY "Enter numbers one at a time. Enter 0 to stop.".
     DISPLAY "Enter a number: " WITH NO ADVANCING.
     ACCEPT WS-NUMBER.
-    
-    DIVIDE WS-NUMBER BY 2 GIVING WS-RESULT REMAINDER WS-REMAINDER.
-    
-    IF WS-REMAINDER = 0 THEN
-        DISPLAY "The number ", WS-NUMBER, " is even."
+
+    PERFORM UNTIL WS-NUMBER = WS-SENTINEL
+        DIVIDE WS-NUMBER BY 2 GIVING WS-RESULT
+            REMAINDER WS-REMAINDER
+        IF WS-REMAINDER = 0
+            DISPLAY "The number ", WS-NUMBER, " is even."
+            ADD 1 TO WS-EVEN-COUNT
+        ELSE
+            DISPLAY "The number ", WS-NUMBER, " is odd."
+            ADD 1 TO WS-ODD-COUNT
+        END-IF
+        ADD 1 TO WS-TOTAL-COUNT
+        DISPLAY "Enter a number: " WITH NO ADVANCING
+        ACCEPT WS-NUMBER
+    END-PERFORM.
+
+    DISPLAY " ".
+    IF WS-TOTAL-COUNT = 0
+        DISPLAY "No numbers were entered."
     ELSE
-        DISPLAY "The number ", WS-NUMBER, " is odd."
+        DISPLAY "Summary:"
+        DISPLAY "  Numbers checked : " WS-TOTAL-COUNT
+        DISPLAY "  Even numbers    : " WS-EVEN-COUNT
+        DISPLAY "  Odd numbers     : " WS-ODD-COUNT
+    END-IF.
 
-STOP RUN.
\ No newline at end of file
+STOP RUN.
