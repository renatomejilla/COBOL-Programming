@@ -9,6 +9,11 @@ WORKING-STORAGE SECTION.
     02 WS-CUST-FNAME PIC X(20).
     02 WS-CUST-LNAME PIC X(30).
  01 WS-FULLNAME PIC X(50).
+ 01 WS-FULLNAME-PROPER PIC X(50).
+ 01 WS-FMT-IDX  PIC 99.
+ 01 WS-FMT-LEN  PIC 99.
+ 01 WS-FMT-PREV PIC X.
+ 01 WS-FMT-TEMP PIC X(50).
 
 PROCEDURE DIVISION.
 DISPLAY "PLEASE ENTER YOUR FIRST NAME: " WITH NO ADVANCING.
@@ -16,13 +21,24 @@ ACCEPT WS-CUST-FNAME.
 DISPLAY " ".
 DISPLAY "ENTER YOUR LAST NAME: " WITH NO ADVANCING.
 ACCEPT WS-CUST-LNAME.
-STRING WS-CUST-FNAME DELIMITED BY SPACES 
+
+STRING WS-CUST-FNAME DELIMITED BY SPACES
        SPACE DELIMITED BY SIZE
        WS-CUST-LNAME DELIMITED BY SPACES
        INTO WS-FULLNAME.
 
+COPY NAMEFMT REPLACING ==NAME-PART1== BY ==WS-CUST-FNAME==
+                        ==NAME-PART2== BY ==WS-CUST-LNAME==
+                        ==NAME-FMT-RESULT== BY ==WS-FULLNAME-PROPER==
+                        ==NAME-FMT-CASE== BY =="P"==
+                        ==NAME-FMT-IDX== BY ==WS-FMT-IDX==
+                        ==NAME-FMT-LEN== BY ==WS-FMT-LEN==
+                        ==NAME-FMT-PREV== BY ==WS-FMT-PREV==
+                        ==NAME-FMT-TEMP== BY ==WS-FMT-TEMP==.
+
 DISPLAY WS-FULLNAME.
 DISPLAY FUNCTION UPPER-CASE(WS-FULLNAME).
 DISPLAY FUNCTION LOWER-CASE(WS-FULLNAME).
+DISPLAY WS-FULLNAME-PROPER.
 
 STOP RUN.
\ No newline at end of file
