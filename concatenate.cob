@@ -4,59 +4,144 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. concatenate.
-       
+
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-EMPLOYEE-NAME.
            05 WS-FNAME       PIC X(15).
            05 WS-LNAME       PIC X(15).
-       01  WS-EMP-NAME       PIC X(30).
+       01  WS-MNAME          PIC X(15).
+       01  WS-SUFFIX         PIC X(10).
+       01  WS-EMP-NAME       PIC X(60).
 
-      *This will separate the WS-EMP-NAME into two. 
+      *This will separate the WS-EMP-NAME into two.
        01  WS-CUT-NAME.
            05 WS-CUT-FNAME   PIC X(15).
            05 WS-CUT-LNAME   PIC X(15).
-           
+       01  WS-UNSTRING-TALLY PIC 99.
+       01  WS-NAME-VALID     PIC X.
+
+       01  WS-FMT-IDX        PIC 99.
+       01  WS-FMT-LEN        PIC 99.
+       01  WS-FMT-PREV       PIC X.
+       01  WS-FMT-TEMP       PIC X(60).
+
        PROCEDURE DIVISION.
            DISPLAY "Enter your first name: " WITH NO ADVANCING.
            ACCEPT WS-FNAME.
            DISPLAY " ".
+           DISPLAY "Enter your middle name (blank if none): "
+               WITH NO ADVANCING.
+           ACCEPT WS-MNAME.
+           DISPLAY " ".
            DISPLAY "Enter your last name: " WITH NO ADVANCING.
            ACCEPT WS-LNAME.
+           DISPLAY " ".
+           DISPLAY "Enter your suffix (e.g. Jr., III - blank if none): "
+               WITH NO ADVANCING.
+           ACCEPT WS-SUFFIX.
+
+           COPY NAMEFMT REPLACING NAME-PART1 BY WS-FNAME
+                                   NAME-PART2 BY SPACES
+                                   NAME-FMT-RESULT BY WS-FNAME
+                                   NAME-FMT-CASE BY "P"
+                                   NAME-FMT-IDX BY WS-FMT-IDX
+                                   NAME-FMT-LEN BY WS-FMT-LEN
+                                   NAME-FMT-PREV BY WS-FMT-PREV
+                                   NAME-FMT-TEMP BY WS-FMT-TEMP.
+           COPY NAMEFMT REPLACING NAME-PART1 BY WS-MNAME
+                                   NAME-PART2 BY SPACES
+                                   NAME-FMT-RESULT BY WS-MNAME
+                                   NAME-FMT-CASE BY "P"
+                                   NAME-FMT-IDX BY WS-FMT-IDX
+                                   NAME-FMT-LEN BY WS-FMT-LEN
+                                   NAME-FMT-PREV BY WS-FMT-PREV
+                                   NAME-FMT-TEMP BY WS-FMT-TEMP.
+           COPY NAMEFMT REPLACING NAME-PART1 BY WS-LNAME
+                                   NAME-PART2 BY SPACES
+                                   NAME-FMT-RESULT BY WS-LNAME
+                                   NAME-FMT-CASE BY "P"
+                                   NAME-FMT-IDX BY WS-FMT-IDX
+                                   NAME-FMT-LEN BY WS-FMT-LEN
+                                   NAME-FMT-PREV BY WS-FMT-PREV
+                                   NAME-FMT-TEMP BY WS-FMT-TEMP.
+
+      *This will join first/middle/last name and suffix, skipping
+      *any of the optional parts that were left blank. The
+      *first/middle/last join reuses the shared NAMEFMT trim-and-join
+      *logic; the suffix uses a comma separator, which is a different
+      *join than NAMEFMT provides, so it stays a plain STRING.
+           COPY NAMEFMT REPLACING NAME-PART1 BY WS-FNAME
+                                   NAME-PART2 BY WS-MNAME
+                                   NAME-FMT-RESULT BY WS-EMP-NAME
+                                   NAME-FMT-CASE BY "N"
+                                   NAME-FMT-IDX BY WS-FMT-IDX
+                                   NAME-FMT-LEN BY WS-FMT-LEN
+                                   NAME-FMT-PREV BY WS-FMT-PREV
+                                   NAME-FMT-TEMP BY WS-FMT-TEMP.
+           COPY NAMEFMT REPLACING NAME-PART1 BY WS-EMP-NAME
+                                   NAME-PART2 BY WS-LNAME
+                                   NAME-FMT-RESULT BY WS-EMP-NAME
+                                   NAME-FMT-CASE BY "N"
+                                   NAME-FMT-IDX BY WS-FMT-IDX
+                                   NAME-FMT-LEN BY WS-FMT-LEN
+                                   NAME-FMT-PREV BY WS-FMT-PREV
+                                   NAME-FMT-TEMP BY WS-FMT-TEMP.
+           IF FUNCTION TRIM(WS-SUFFIX) NOT = SPACES
+               STRING FUNCTION TRIM(WS-EMP-NAME) DELIMITED BY SIZE
+                      ', ' DELIMITED BY SIZE
+                      WS-SUFFIX DELIMITED BY ' '
+                      INTO WS-EMP-NAME
+           END-IF.
 
-      *This will join the 2 variables with a space in between them.
-           STRING WS-FNAME DELIMITED BY ' '
-                  ' ' DELIMITED BY SIZE
-                  WS-LNAME DELIMITED BY ' '
-                  INTO WS-EMP-NAME.
            DISPLAY "First name: ", WS-FNAME.
            DISPLAY "Last name: ", WS-LNAME.
            DISPLAY "Employee Name: ", WS-EMP-NAME.
-      
-      *This will cut the WS-EMP-NAME into two separate variables.
-           UNSTRING WS-EMP-NAME
-                    DELIMITED BY SPACE
-                    INTO WS-CUT-FNAME WS-CUT-LNAME 
-           END-UNSTRING.  
-
-           DISPLAY WS-CUT-FNAME.
-           DISPLAY WS-CUT-LNAME.
-
-           STOP RUN.  
-
-OUTPUT:
-
-C:\gnuCobol>cobc test.cob
-C:\gnuCobol>cobcrun test
-Enter your first name: Renato
- 
-Enter your last name: Mejilla
-First name: Renato
-Last name: Mejilla
-Employee Name: Renato Mejilla
-Renato
-Mejilla
-
-*You may freely copy all my codes and this is tested using the GNUCOBOL.
-      
+
+      *This will cut the WS-EMP-NAME into two separate variables,
+      *validating that it actually splits into exactly two parts -
+      *a single-word name or a name with a middle/suffix part would
+      *otherwise silently lose information.
+           MOVE ZERO TO WS-UNSTRING-TALLY.
+           MOVE SPACES TO WS-CUT-NAME.
+           MOVE "Y" TO WS-NAME-VALID.
+           UNSTRING FUNCTION TRIM(WS-EMP-NAME)
+                    DELIMITED BY ALL SPACE
+                    INTO WS-CUT-FNAME WS-CUT-LNAME
+                    TALLYING IN WS-UNSTRING-TALLY
+                    ON OVERFLOW
+                        MOVE "N" TO WS-NAME-VALID
+           END-UNSTRING.
+
+           IF WS-UNSTRING-TALLY NOT = 2
+               MOVE "N" TO WS-NAME-VALID
+           END-IF.
+
+           IF WS-NAME-VALID = "Y"
+               DISPLAY WS-CUT-FNAME
+               DISPLAY WS-CUT-LNAME
+           ELSE
+               DISPLAY "Name has a middle name/suffix or is a single "
+                   "word - cannot split into exactly two parts."
+               DISPLAY "First word : ", WS-CUT-FNAME
+               DISPLAY "Rest       : ", WS-CUT-LNAME
+           END-IF.
+
+           STOP RUN.
+
+      *> ======================================================
+      *> OUTPUT
+      *>
+      *> Enter your first name: Renato
+      *> Enter your middle name (blank if none): Dela
+      *> Enter your last name: Mejilla
+      *> Enter your suffix (e.g. Jr., III - blank if none):
+      *> First name: Renato
+      *> Last name: Mejilla
+      *> Employee Name: Renato Dela Mejilla
+      *> Name has a middle name/suffix or is a single word - cannot
+      *> split into exactly two parts.
+      *>
+      *> You may freely copy all my codes and this is tested using
+      *> the GNUCOBOL.
